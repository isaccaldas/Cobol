@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Author:  Isac Caldas
+      * Purpose: Record layout for the sales tax rate master file.
+      *          One row per jurisdiction per effective period. A row
+      *          is end-dated (TR-STATUS = "E") instead of deleted so
+      *          the rate history stays auditable. An active row
+      *          (TR-STATUS = "A") that is not yet scheduled to expire
+      *          carries TR-END-DATE = 99999999, a sentinel that
+      *          always compares NOT LESS THAN any real CCYYMMDD date,
+      *          so the lookup in CALC1000 does not have to treat "no
+      *          end date yet" as a special case.
+      ******************************************************************
+       01  TAX-RATE-RECORD.
+           05  TR-KEY.
+               10  TR-JURISDICTION         PIC X(02).
+               10  TR-EFF-DATE             PIC 9(08).
+           05  TR-END-DATE                 PIC 9(08).
+           05  TR-TAX-RATE                 PIC 9V9(04).
+           05  TR-STATUS                   PIC X(01).
+               88  TR-STATUS-ACTIVE                 VALUE "A".
+               88  TR-STATUS-ENDDATED               VALUE "E".
+           05  FILLER                      PIC X(09).
