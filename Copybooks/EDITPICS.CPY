@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Author:  Isac Caldas
+      * Purpose: Shop-standard edited pictures (currency, percentage,
+      *          calendar date, and blank-padded name) so a value
+      *          prints the same way in every program that COPYs this
+      *          member instead of hand-declaring its own PICTURE.
+      *          COPY this member once per program and reference the
+      *          EDPIC- names directly; do not COPY it more than once
+      *          in the same program.
+      ******************************************************************
+       01  EDPIC-CURRENCY-AMOUNT            PIC S9(5)V99.
+       01  EDPIC-PERCENTAGE-RATE            PIC 99V9.
+       01  EDPIC-CALENDAR-DATE.
+           05  EDPIC-DATE-DIA                PIC 99.
+           05  EDPIC-DATE-MES                PIC 99.
+           05  EDPIC-DATE-ANO                PIC 9999.
+       01  EDPIC-PADDED-NAME                 PIC X(30)   VALUE SPACE.
