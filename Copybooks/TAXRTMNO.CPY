@@ -0,0 +1,56 @@
+      ******************************************************************
+      * Author:  Isac Caldas
+      * Purpose: Symbolic map for the TAXRTMN BMS mapset (map name
+      *          TAXRTM1). Generated by hand in the same shape BMS map
+      *          assembly would produce - an -L length, -A attribute,
+      *          -I input and -O output field under each symbolic
+      *          cursor name - so TAXRTMN.cbl can EXEC CICS SEND/RECEIVE
+      *          MAP against it without the real BMS assembly step.
+      ******************************************************************
+       01  TAXRTM1I.
+           05  FILLER                      PIC X(12).
+           05  JURISL                      PIC S9(4)   COMP.
+           05  JURISF                      PIC X.
+           05  FILLER REDEFINES JURISF.
+               10  JURISA                  PIC X.
+           05  JURISI                      PIC X(02).
+           05  EFFDTL                      PIC S9(4)   COMP.
+           05  EFFDTF                      PIC X.
+           05  FILLER REDEFINES EFFDTF.
+               10  EFFDTA                  PIC X.
+           05  EFFDTI                      PIC X(08).
+           05  ENDDTL                      PIC S9(4)   COMP.
+           05  ENDDTF                      PIC X.
+           05  FILLER REDEFINES ENDDTF.
+               10  ENDDTA                  PIC X.
+           05  ENDDTI                      PIC X(08).
+           05  RATEL                       PIC S9(4)   COMP.
+           05  RATEF                       PIC X.
+           05  FILLER REDEFINES RATEF.
+               10  RATEA                   PIC X.
+           05  RATEI                       PIC X(06).
+           05  ACTNL                       PIC S9(4)   COMP.
+           05  ACTNF                       PIC X.
+           05  FILLER REDEFINES ACTNF.
+               10  ACTNA                   PIC X.
+           05  ACTNI                       PIC X(01).
+           05  MSGL                        PIC S9(4)   COMP.
+           05  MSGF                        PIC X.
+           05  FILLER REDEFINES MSGF.
+               10  MSGA                    PIC X.
+           05  MSGI                        PIC X(40).
+      *
+       01  TAXRTM1O REDEFINES TAXRTM1I.
+           05  FILLER                      PIC X(12).
+           05  FILLER                      PIC X(03).
+           05  JURISO                      PIC X(02).
+           05  FILLER                      PIC X(03).
+           05  EFFDTO                      PIC X(08).
+           05  FILLER                      PIC X(03).
+           05  ENDDTO                      PIC X(08).
+           05  FILLER                      PIC X(03).
+           05  RATEO                       PIC X(06).
+           05  FILLER                      PIC X(03).
+           05  ACTNO                       PIC X(01).
+           05  FILLER                      PIC X(03).
+           05  MSGO                        PIC X(40).
