@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Author:  Isac Caldas
+      * Purpose: Record layout for the sales tax log history file.
+      *          Identical to TAXLOG's layout - TAXARCHV simply moves
+      *          records older than the retention cutoff out of the
+      *          live SALES-TAX-LOG-FILE and into this file so the
+      *          nightly batch run in CALC1000 keeps reading a small,
+      *          fast file.
+      ******************************************************************
+       01  SALES-TAX-HISTORY-RECORD.
+           05  HST-BUSINESS-DATE           PIC 9(08).
+           05  HST-ACCOUNT-NUMBER          PIC X(06).
+           05  HST-STATE-CODE              PIC X(02).
+           05  HST-SALES-AMOUNT            PIC 9(5)V99.
+           05  HST-SALES-TAX               PIC 9(5)V99.
