@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Author:  Isac Caldas
+      * Purpose: Record layout for the externally supplied bank
+      *          settlement/deposit file, one row per business date
+      *          per jurisdiction, matched against SALES-TAX-LOG-FILE
+      *          totals by TAXRECON.
+      ******************************************************************
+       01  BANK-DEPOSIT-RECORD.
+           05  BDR-BUSINESS-DATE           PIC 9(08).
+           05  BDR-STATE-CODE              PIC X(02).
+           05  BDR-DEPOSIT-AMOUNT          PIC 9(09)V99.
