@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Author:  Isac Caldas
+      * Purpose: Record layout for the SISPB004 simulation lock file.
+      *          A row present here for a given NUMERO means some run
+      *          (online or batch) already holds that simulation open
+      *          for update; a second writer is told the record is in
+      *          use instead of silently overwriting the first one's
+      *          work.
+      ******************************************************************
+       01  SIM-LOCK-RECORD.
+           05  LCK-NUMERO                  PIC 9(05).
+           05  LCK-HOLDER                  PIC X(08).
+           05  LCK-LOCK-DATE               PIC 9(08).
+           05  LCK-LOCK-TIME                PIC 9(06).
