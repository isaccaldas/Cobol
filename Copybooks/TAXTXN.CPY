@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Author:  Isac Caldas
+      * Purpose: Record layout for one end-of-day sales ticket fed
+      *          into CALC1000's batch mode.
+      ******************************************************************
+       01  SALES-TXN-RECORD.
+           05  TXN-ACCOUNT-NUMBER          PIC X(06).
+           05  TXN-STATE-CODE              PIC X(02).
+           05  TXN-SALES-AMOUNT            PIC 9(5)V99.
