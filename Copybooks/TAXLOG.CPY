@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Author:  Isac Caldas
+      * Purpose: Record layout for the sales tax log produced by
+      *          CALC1000's batch mode. Shared by every program that
+      *          reads the log downstream (reconciliation, archive,
+      *          control-break and annual reports).
+      ******************************************************************
+       01  SALES-TAX-LOG-RECORD.
+           05  LOG-BUSINESS-DATE           PIC 9(08).
+           05  LOG-ACCOUNT-NUMBER          PIC X(06).
+           05  LOG-STATE-CODE              PIC X(02).
+           05  LOG-SALES-AMOUNT            PIC 9(5)V99.
+           05  LOG-SALES-TAX               PIC 9(5)V99.
