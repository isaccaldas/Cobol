@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Author:  Isac Caldas
+      * Purpose: Record layout for the shop's central exception log
+      *          (EXCPLOG), written by subprogram EXCPLOG1 on behalf
+      *          of ENTRADA, SISPB004 and CALC1000 whenever one of
+      *          their ACCEPTs rejects a bad operator entry.
+      ******************************************************************
+       01  EXCEPTION-LOG-RECORD.
+           05  ELR-LOG-DATE                PIC 9(08).
+           05  ELR-LOG-TIME                PIC 9(06).
+           05  ELR-PROGRAM-ID              PIC X(08).
+           05  ELR-FIELD-NAME              PIC X(20).
+           05  ELR-BAD-VALUE                PIC X(20).
