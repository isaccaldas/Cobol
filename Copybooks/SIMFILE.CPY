@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Author:  Isac Caldas
+      * Purpose: Record layout for a saved SISPB004 investment
+      *          simulation, keyed by the customer/simulation NUMERO
+      *          so a past "what if" run can be pulled back up later.
+      ******************************************************************
+       01  SIM-RECORD.
+           05  SIM-NUMERO                  PIC 9(05).
+           05  SIM-QUANTIDADE-INVESTIDA     PIC 9(05).
+           05  SIM-NUMERO-ANOS               PIC 99.
+           05  SIM-TAXA                      PIC 99V9.
+           05  SIM-DATA-HOJE.
+               10  SIM-DIA                   PIC 99.
+               10  SIM-MES                   PIC 99.
+               10  SIM-ANO                    PIC 9999.
+           05  SIM-SALDO-FINAL               PIC 9(9)V99.
