@@ -0,0 +1,189 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      *PROGRAMADOR   ISAC CALDAS
+      *DATA          09/08/2026
+      *DESCRICAO     JOB DE FIM DE MES QUE MOVE DO SALES-TAX-LOG-FILE
+      *              PARA O ARQUIVO DE HISTORICO (TAXHIST) TODO
+      *              REGISTRO CUJA DATA DE NEGOCIO SEJA MAIS ANTIGA
+      *              QUE O PERIODO DE RETENCAO CONFIGURADO EM
+      *              WS-RETENTION-DAYS, MANTENDO O LOG VIVO PEQUENO
+      *              PARA O PROCESSAMENTO NOTURNO DO CALC1000.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TAXARCHV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-TAX-LOG-FILE ASSIGN TO "TAXLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAXLOG-STATUS.
+      *
+           SELECT SALES-TAX-LOG-WORK-FILE ASSIGN TO "TAXLOGWK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAXLOGWK-STATUS.
+      *
+           SELECT TAX-HISTORY-FILE ASSIGN TO "TAXHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAXHIST-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-TAX-LOG-FILE.
+           COPY TAXLOG.
+      *
+      * COPIA DO LAYOUT DO LOG, USADA COMO ARQUIVO DE TRABALHO PARA OS
+      * REGISTROS QUE PERMANECEM VIVOS (AINDA DENTRO DO PERIODO DE
+      * RETENCAO) ENQUANTO O LOG ORIGINAL E REESCRITO.
+       FD  SALES-TAX-LOG-WORK-FILE.
+       01  SALES-TAX-LOG-WORK-RECORD.
+           05  WRK-BUSINESS-DATE           PIC 9(08).
+           05  WRK-ACCOUNT-NUMBER          PIC X(06).
+           05  WRK-STATE-CODE              PIC X(02).
+           05  WRK-SALES-AMOUNT            PIC 9(5)V99.
+           05  WRK-SALES-TAX               PIC 9(5)V99.
+      *
+       FD  TAX-HISTORY-FILE.
+           COPY TAXHIST.
+      *
+       WORKING-STORAGE SECTION.
+       77  WS-TAXLOG-STATUS                PIC X(02)   VALUE "00".
+       77  WS-TAXLOGWK-STATUS              PIC X(02)   VALUE "00".
+       77  WS-TAXHIST-STATUS               PIC X(02)   VALUE "00".
+       77  WS-TAXLOG-EOF-SWITCH            PIC X(01)   VALUE "N".
+           88  WS-TAXLOG-EOF                            VALUE "Y".
+      *
+      * A DATA DE CORTE DA RETENCAO: TODO REGISTRO COM
+      * LOG-BUSINESS-DATE MENOR QUE WS-CUTOFF-DATE VAI PARA O
+      * HISTORICO. CALCULADA A PARTIR DA DATA DE SISTEMA MENOS
+      * WS-RETENTION-DAYS EM DIAS CORRIDOS, VIA FUNCTION INTEGER-OF-
+      * DATE/DATE-OF-INTEGER - UM RETENTION-DAYS DE GRANULARIDADE
+      * DIARIA NAO PODE SER REDUZIDO A UM DESCONTO DE MESES SEM
+      * ERRAR O CORTE EM QUALQUER PERIODO QUE NAO SEJA MULTIPLO DE
+      * UM ANO.
+       77  WS-TODAY-DATE                   PIC 9(08).
+       77  WS-RETENTION-DAYS                PIC 9(05)   VALUE 00090.
+       77  WS-TODAY-JULIAN                  PIC 9(09).
+       77  WS-CUTOFF-JULIAN                  PIC S9(09).
+       01  WS-CUTOFF-DATE                   PIC 9(08).
+      *
+       77  WS-RETAINED-COUNT                PIC 9(07)   VALUE ZERO.
+       77  WS-ARCHIVED-COUNT                PIC 9(07)   VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-ARCHIVE-TAX-LOG.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+           PERFORM 1000-COMPUTE-CUTOFF-DATE.
+           PERFORM 2000-SPLIT-LOG-BY-CUTOFF.
+           PERFORM 3000-REPLACE-LIVE-LOG.
+           PERFORM 4000-PRINT-ARCHIVE-SUMMARY.
+           STOP RUN.
+      *
+      ******************************************************************
+      * 1000-COMPUTE-CUTOFF-DATE
+      * A configurable retention period (WS-RETENTION-DAYS) expressed
+      * as a straight calendar-day setback from today's date. Today
+      * and the cutoff are both converted to a Julian day number so
+      * the subtraction is exact day-for-day regardless of how many
+      * days are in any given month, then converted back to CCYYMMDD.
+      ******************************************************************
+       1000-COMPUTE-CUTOFF-DATE.
+           COMPUTE WS-TODAY-JULIAN =
+               FUNCTION INTEGER-OF-DATE (WS-TODAY-DATE).
+           COMPUTE WS-CUTOFF-JULIAN =
+               WS-TODAY-JULIAN - WS-RETENTION-DAYS.
+           COMPUTE WS-CUTOFF-DATE =
+               FUNCTION DATE-OF-INTEGER (WS-CUTOFF-JULIAN).
+      *
+      ******************************************************************
+      * 2000-SPLIT-LOG-BY-CUTOFF
+      * Reads the live log once, writing records at or after the
+      * cutoff date back out to the work file (still live) and
+      * records older than the cutoff to the history file.
+      ******************************************************************
+       2000-SPLIT-LOG-BY-CUTOFF.
+           MOVE ZERO TO WS-RETAINED-COUNT.
+           MOVE ZERO TO WS-ARCHIVED-COUNT.
+           OPEN INPUT SALES-TAX-LOG-FILE.
+           IF WS-TAXLOG-STATUS NOT = "00"
+               DISPLAY "SALES-TAX-LOG-FILE NOT AVAILABLE - STATUS "
+                   WS-TAXLOG-STATUS "."
+               MOVE "Y" TO WS-TAXLOG-EOF-SWITCH
+           ELSE
+               OPEN OUTPUT SALES-TAX-LOG-WORK-FILE
+               OPEN EXTEND TAX-HISTORY-FILE
+               IF WS-TAXHIST-STATUS = "35"
+                   OPEN OUTPUT TAX-HISTORY-FILE
+                   CLOSE TAX-HISTORY-FILE
+                   OPEN EXTEND TAX-HISTORY-FILE
+               END-IF
+               PERFORM 2010-READ-LIVE-LOG-RECORD
+               PERFORM 2020-ROUTE-ONE-LOG-RECORD
+                   UNTIL WS-TAXLOG-EOF
+               CLOSE SALES-TAX-LOG-FILE
+               CLOSE SALES-TAX-LOG-WORK-FILE
+               CLOSE TAX-HISTORY-FILE
+           END-IF.
+      *
+       2010-READ-LIVE-LOG-RECORD.
+           READ SALES-TAX-LOG-FILE
+               AT END MOVE "Y" TO WS-TAXLOG-EOF-SWITCH
+           END-READ.
+      *
+       2020-ROUTE-ONE-LOG-RECORD.
+           IF LOG-BUSINESS-DATE < WS-CUTOFF-DATE
+               MOVE LOG-BUSINESS-DATE TO HST-BUSINESS-DATE
+               MOVE LOG-ACCOUNT-NUMBER TO HST-ACCOUNT-NUMBER
+               MOVE LOG-STATE-CODE TO HST-STATE-CODE
+               MOVE LOG-SALES-AMOUNT TO HST-SALES-AMOUNT
+               MOVE LOG-SALES-TAX TO HST-SALES-TAX
+               WRITE SALES-TAX-HISTORY-RECORD
+               ADD 1 TO WS-ARCHIVED-COUNT
+           ELSE
+               MOVE LOG-BUSINESS-DATE TO WRK-BUSINESS-DATE
+               MOVE LOG-ACCOUNT-NUMBER TO WRK-ACCOUNT-NUMBER
+               MOVE LOG-STATE-CODE TO WRK-STATE-CODE
+               MOVE LOG-SALES-AMOUNT TO WRK-SALES-AMOUNT
+               MOVE LOG-SALES-TAX TO WRK-SALES-TAX
+               WRITE SALES-TAX-LOG-WORK-RECORD
+               ADD 1 TO WS-RETAINED-COUNT
+           END-IF.
+           PERFORM 2010-READ-LIVE-LOG-RECORD.
+      *
+      ******************************************************************
+      * 3000-REPLACE-LIVE-LOG
+      * The work file becomes the new live log, holding only the
+      * records that are still within the retention period.
+      ******************************************************************
+       3000-REPLACE-LIVE-LOG.
+           OPEN INPUT SALES-TAX-LOG-WORK-FILE.
+           OPEN OUTPUT SALES-TAX-LOG-FILE.
+           PERFORM 3010-COPY-ONE-WORK-RECORD
+               UNTIL WS-TAXLOGWK-STATUS = "10".
+           CLOSE SALES-TAX-LOG-WORK-FILE.
+           CLOSE SALES-TAX-LOG-FILE.
+      *
+       3010-COPY-ONE-WORK-RECORD.
+           READ SALES-TAX-LOG-WORK-FILE
+               AT END MOVE "10" TO WS-TAXLOGWK-STATUS
+               NOT AT END
+                   MOVE WRK-BUSINESS-DATE TO LOG-BUSINESS-DATE
+                   MOVE WRK-ACCOUNT-NUMBER TO LOG-ACCOUNT-NUMBER
+                   MOVE WRK-STATE-CODE TO LOG-STATE-CODE
+                   MOVE WRK-SALES-AMOUNT TO LOG-SALES-AMOUNT
+                   MOVE WRK-SALES-TAX TO LOG-SALES-TAX
+                   WRITE SALES-TAX-LOG-RECORD
+           END-READ.
+      *
+       4000-PRINT-ARCHIVE-SUMMARY.
+           DISPLAY "====================================".
+           DISPLAY "SALES TAX LOG ARCHIVE/PURGE SUMMARY".
+           DISPLAY "====================================".
+           DISPLAY "RETENTION CUTOFF DATE. . : " WS-CUTOFF-DATE.
+           DISPLAY "RECORDS ARCHIVED. . . . . : " WS-ARCHIVED-COUNT.
+           DISPLAY "RECORDS RETAINED. . . . . : " WS-RETAINED-COUNT.
+       END PROGRAM TAXARCHV.
