@@ -4,39 +4,131 @@
       * Purpose:
       * Tectonics: cobc
       ******************************************************************
+      *MANUTENÇÃO
+      *DATA          09/08/2026
+      *DESCRIÇÃO     O MOVE DE PALAVRA2 PARA PALAVRA3 PASSOU A SER
+      *              CONFERIDO ANTES DE EXECUTAR: QUANDO OS CARACTERES
+      *              QUE SERAO DESCARTADOS NAO SAO BRANCOS, O CAMPO,
+      *              O VALOR COMPLETO E O VALOR TRUNCADO SAO GRAVADOS
+      *              EM UM LOG DE PERDA DE DADOS (TRUNCLOG).
+      *DATA          09/08/2026
+      *DESCRIÇÃO     O BLOCO DE NUM/NUM2/NUM3 FOI REATIVADO E PASSOU A
+      *              DETECTAR PERDA DE SINAL: MOVER UM CAMPO ASSINADO
+      *              PARA UM CAMPO EDITADO SEM SINAL (NUM3) E REGISTRADO
+      *              EM UM LOG DEDICADO (SIGNLOG) ANTES DO MOVE.
+      *
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRUNCATION-LOG-FILE ASSIGN TO "TRUNCLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRUNCLOG-STATUS.
+           SELECT SIGN-LOSS-LOG-FILE ASSIGN TO "SIGNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SIGNLOG-STATUS.
+      *
        DATA DIVISION.
        FILE SECTION.
+       FD  TRUNCATION-LOG-FILE.
+       01  TRUNCATION-LOG-RECORD.
+           05  TLR-FIELD-NAME               PIC X(20).
+           05  TLR-SOURCE-VALUE             PIC X(20).
+           05  TLR-TRUNCATED-VALUE          PIC X(20).
+      *
+       FD  SIGN-LOSS-LOG-FILE.
+       01  SIGN-LOSS-LOG-RECORD.
+           05  SLR-FIELD-NAME               PIC X(20).
+           05  SLR-SIGNED-SOURCE-VALUE      PIC X(20).
+      *
        WORKING-STORAGE SECTION.
-       77  NUM                        PIC S9(6)     VALUE 000123.
+       77  NUM                        PIC S9(6)     VALUE -000123.
        77  NUM2                       PIC S9(6).
        77  NUM3                       PIC ZZZ,ZZ9.
        77  PALAVRA                    PIC X(5)      VALUE "abaco".
        77  PALAVRA2                   PIC X(7).
        77  PALAVRA3                   PIC X(3).
+       77  WS-TRUNCLOG-STATUS          PIC X(02)   VALUE "00".
+       77  WS-SIGNLOG-STATUS           PIC X(02)   VALUE "00".
+      * EDITADO DE FORMA SINALIZADA ANTES DE IR PARA SIGNLOG - O CAMPO
+      * ALFANUMERICO SLR-SIGNED-SOURCE-VALUE, RECEBENDO NUM DIRETO,
+      * PERDERIA O SINAL DA MESMA FORMA QUE NUM3.
+       77  WS-SIGNED-SOURCE-VALUE-EDIT  PIC -(05)9.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-      *      DISPLAY "NUM=" NUM.
-      *      DISPLAY "NUM2=" NUM2.
-      *      MOVE NUM TO NUM2.
-      *      DISPLAY "NUM=" NUM.
-      *      DISPLAY "NUM2 AFTER MOVE=" NUM2.
-      *      DISPLAY "NUM3=" NUM3.
-      *      MOVE NUM TO NUM3.
-      *      DISPLAY "NUM3 AFTER MOVE=" NUM3.
+            DISPLAY "NUM=" NUM.
+            DISPLAY "NUM2=" NUM2.
+            MOVE NUM TO NUM2.
+            DISPLAY "NUM=" NUM.
+            DISPLAY "NUM2 AFTER MOVE=" NUM2.
+            DISPLAY "NUM3=" NUM3.
+            PERFORM 200-MOVE-NUM-TO-NUM3.
+            DISPLAY "NUM3 AFTER MOVE=" NUM3.
       *     --------------------------------------------
 
             DISPLAY "PALAVRA= " PALAVRA.
             DISPLAY "PALAVRA2= " PALAVRA2.
             DISPLAY "PALAVRA3= " PALAVRA3.
             MOVE PALAVRA TO PALAVRA2.
-            MOVE PALAVRA2 TO PALAVRA3.
+            PERFORM 100-MOVE-PALAVRA2-TO-PALAVRA3.
             DISPLAY "PALAVRA2 AFTER MOVE= " PALAVRA2.
             DISPLAY "PALAVRA3 AFTER MOVE= " PALAVRA3.
 
-
-
             STOP RUN.
+      *
+      ******************************************************************
+      * 100-MOVE-PALAVRA2-TO-PALAVRA3
+      * PALAVRA2 (X(7)) is wider than PALAVRA3 (X(3)), so this MOVE
+      * clips its rightmost four characters. When those characters
+      * are not just trailing spaces, real data is being lost, so the
+      * field name, full source value, and truncated value are logged
+      * to TRUNCLOG before the MOVE is carried out.
+      ******************************************************************
+       100-MOVE-PALAVRA2-TO-PALAVRA3.
+            IF PALAVRA2 (4:4) NOT = SPACES
+                PERFORM 110-LOG-TRUNCATED-MOVE
+            END-IF.
+            MOVE PALAVRA2 TO PALAVRA3.
+      *
+       110-LOG-TRUNCATED-MOVE.
+            OPEN EXTEND TRUNCATION-LOG-FILE.
+            IF WS-TRUNCLOG-STATUS = "35"
+                OPEN OUTPUT TRUNCATION-LOG-FILE
+                CLOSE TRUNCATION-LOG-FILE
+                OPEN EXTEND TRUNCATION-LOG-FILE
+            END-IF.
+            MOVE "PALAVRA2-TO-PALAVRA3" TO TLR-FIELD-NAME.
+            MOVE PALAVRA2 TO TLR-SOURCE-VALUE.
+            MOVE PALAVRA2 (1:3) TO TLR-TRUNCATED-VALUE.
+            WRITE TRUNCATION-LOG-RECORD.
+            CLOSE TRUNCATION-LOG-FILE.
+      *
+      ******************************************************************
+      * 200-MOVE-NUM-TO-NUM3
+      * NUM3 is PIC ZZZ,ZZ9, an unsigned edited picture, so a negative
+      * NUM loses its sign on this MOVE and would print as a plain
+      * positive number. When NUM is negative, the field name and the
+      * full signed source value are logged to SIGNLOG before the
+      * MOVE is carried out.
+      ******************************************************************
+       200-MOVE-NUM-TO-NUM3.
+            IF NUM IS NEGATIVE
+                PERFORM 210-LOG-SIGN-LOSS
+            END-IF.
+            MOVE NUM TO NUM3.
+      *
+       210-LOG-SIGN-LOSS.
+            OPEN EXTEND SIGN-LOSS-LOG-FILE.
+            IF WS-SIGNLOG-STATUS = "35"
+                OPEN OUTPUT SIGN-LOSS-LOG-FILE
+                CLOSE SIGN-LOSS-LOG-FILE
+                OPEN EXTEND SIGN-LOSS-LOG-FILE
+            END-IF.
+            MOVE "NUM-TO-NUM3" TO SLR-FIELD-NAME.
+            MOVE NUM TO WS-SIGNED-SOURCE-VALUE-EDIT.
+            MOVE WS-SIGNED-SOURCE-VALUE-EDIT TO SLR-SIGNED-SOURCE-VALUE.
+            WRITE SIGN-LOSS-LOG-RECORD.
+            CLOSE SIGN-LOSS-LOG-FILE.
        END PROGRAM YOUR-PROGRAM-NAME.
