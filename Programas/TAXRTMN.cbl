@@ -0,0 +1,217 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      *PROGRAMADOR   ISAC CALDAS
+      *DATA          09/08/2026
+      *DESCRICAO     TRANSACAO ONLINE CICS/BMS (TRANSID TRTM) PARA
+      *              MANUTENCAO DO ARQUIVO MESTRE DE ALIQUOTAS
+      *              (TAXRATE) USADO PELO CALC1000. PERMITE INCLUIR
+      *              (ACTN=A), ALTERAR (ACTN=C) OU ENCERRAR A VIGENCIA
+      *              (ACTN=E) DE UMA LINHA JURISDICAO/DATA DE VIGENCIA
+      *              SEM PRECISAR DE NINGUEM TOCAR NO ARQUIVO NA MAO.
+      *              EXEC CICS / MAPA BMS - NAO COMPILAVEL PELO
+      *              GNUCOBOL DESTE AMBIENTE; MANTIDO NO MESMO DIALETO
+      *              CICS/BMS E CONFERIDO A MAO.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TAXRTMN.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-RESP                         PIC S9(8)   COMP.
+      *
+      * CHAVE E DADOS DE UMA LINHA DO MESTRE DE ALIQUOTAS, LIDOS OU
+      * GRAVADOS VIA EXEC CICS READ/WRITE/REWRITE FILE('TAXRATE').
+       01  WS-TAXRATE-KEY.
+           05  WS-KEY-JURISDICTION         PIC X(02).
+           05  WS-KEY-EFF-DATE             PIC 9(08).
+       01  WS-TAXRATE-RECORD.
+           05  WS-REC-KEY.
+               10  WS-REC-JURISDICTION     PIC X(02).
+               10  WS-REC-EFF-DATE         PIC 9(08).
+           05  WS-REC-END-DATE             PIC 9(08).
+           05  WS-REC-TAX-RATE             PIC 9V9(04).
+           05  WS-REC-STATUS               PIC X(01).
+           05  FILLER                      PIC X(09).
+      *
+       77  WS-RATE-NUMERIC                 PIC 9V9(04).
+       77  WS-VALID-SWITCH                  PIC X(01)   VALUE "Y".
+           88  WS-REQUEST-IS-VALID                       VALUE "Y".
+      *
+      * RATEI (PIC X(06)) HOLDS THE RATE AS TYPED, ONE WHOLE DIGIT, A
+      * PONTO DECIMAL, E QUATRO CASAS DECIMAIS (EX: "0.0785"). UM MOVE
+      * ALFANUMERICO-PARA-NUMERICO DIRETO NAO RESPEITA O PONTO, ENTAO
+      * O VALOR E SEPARADO EM PARTE INTEIRA/FRACIONARIA POR ESTA
+      * REDEFINICAO ANTES DE MONTAR WS-RATE-NUMERIC (VEJA
+      * 5000-PARSE-RATE-INPUT).
+       01  WS-RATE-INPUT-AREA.
+           05  WS-RATE-INPUT-TEXT           PIC X(06).
+       01  WS-RATE-INPUT-PARTS REDEFINES WS-RATE-INPUT-AREA.
+           05  WS-RATE-WHOLE-DIGIT          PIC 9.
+           05  FILLER                       PIC X.
+           05  WS-RATE-FRACTION-DIGITS      PIC 9(04).
+      *
+       COPY TAXRTMNO.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINTAIN-TAX-RATE.
+           EXEC CICS RECEIVE MAP("TAXRTM1") MAPSET("TAXRTMN")
+               INTO(TAXRTM1I)
+               RESP(WS-RESP)
+           END-EXEC.
+           MOVE "Y" TO WS-VALID-SWITCH.
+           PERFORM 1000-VALIDATE-INPUT.
+           IF WS-REQUEST-IS-VALID
+               EVALUATE ACTNI
+                   WHEN "A"
+                       PERFORM 2000-ADD-TAX-RATE-ROW
+                   WHEN "C"
+                       PERFORM 3000-CHANGE-TAX-RATE-ROW
+                   WHEN "E"
+                       PERFORM 4000-END-DATE-TAX-RATE-ROW
+                   WHEN OTHER
+                       MOVE "ACTN MUST BE A, C OR E." TO MSGO
+               END-EVALUATE
+           END-IF.
+           PERFORM 9000-SEND-MAP-AND-RETURN.
+      *
+      ******************************************************************
+      * 1000-VALIDATE-INPUT
+      * A blank jurisdiction or an effective date that is not a real
+      * calendar date is rejected before any file I/O is attempted -
+      * the effective date is enforced here, not left to whatever the
+      * file happens to accept.
+      ******************************************************************
+       1000-VALIDATE-INPUT.
+           IF JURISI = SPACES
+               MOVE "N" TO WS-VALID-SWITCH
+               MOVE "JURISDICTION CODE IS REQUIRED." TO MSGO
+           END-IF.
+           IF WS-REQUEST-IS-VALID
+               IF EFFDTI NOT NUMERIC
+                   MOVE "N" TO WS-VALID-SWITCH
+                   MOVE "EFFECTIVE DATE MUST BE CCYYMMDD." TO MSGO
+               END-IF
+           END-IF.
+           IF WS-REQUEST-IS-VALID AND ACTNI NOT = "E"
+               IF RATEI (2:1) NOT = "."
+                   OR RATEI (1:1) NOT NUMERIC
+                   OR RATEI (3:4) NOT NUMERIC
+                   MOVE "N" TO WS-VALID-SWITCH
+                   MOVE "TAX RATE MUST BE D.DDDD (EX: 0.0785)." TO MSGO
+               END-IF
+           END-IF.
+      *
+      ******************************************************************
+      * 2000-ADD-TAX-RATE-ROW
+      * WRITEs a brand-new jurisdiction/effective-date row. DUPKEY
+      * means that exact vigency already exists - the operator should
+      * use ACTN=C to change it instead.
+      ******************************************************************
+       2000-ADD-TAX-RATE-ROW.
+           MOVE JURISI TO WS-REC-JURISDICTION.
+           MOVE EFFDTI TO WS-REC-EFF-DATE.
+           MOVE 99999999 TO WS-REC-END-DATE.
+           IF ENDDTI NUMERIC AND ENDDTI NOT = ZERO
+               MOVE ENDDTI TO WS-REC-END-DATE
+           END-IF.
+           PERFORM 5000-PARSE-RATE-INPUT.
+           MOVE WS-RATE-NUMERIC TO WS-REC-TAX-RATE.
+           MOVE "A" TO WS-REC-STATUS.
+           EXEC CICS WRITE FILE("TAXRATE")
+               FROM(WS-TAXRATE-RECORD)
+               RIDFLD(WS-REC-KEY)
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE "TAX RATE ROW ADDED." TO MSGO
+           ELSE
+               IF WS-RESP = DFHRESP(DUPKEY)
+                   MOVE "ROW ALREADY EXISTS - USE CHANGE." TO MSGO
+               ELSE
+                   MOVE "ADD FAILED - SEE SYSTEM LOG." TO MSGO
+               END-IF
+           END-IF.
+      *
+      ******************************************************************
+      * 3000-CHANGE-TAX-RATE-ROW
+      * READs the row for UPDATE then REWRITEs it with the new end
+      * date and/or rate. NOTFND means the jurisdiction/effective-date
+      * combination was never added.
+      ******************************************************************
+       3000-CHANGE-TAX-RATE-ROW.
+           MOVE JURISI TO WS-KEY-JURISDICTION.
+           MOVE EFFDTI TO WS-KEY-EFF-DATE.
+           EXEC CICS READ FILE("TAXRATE")
+               INTO(WS-TAXRATE-RECORD)
+               RIDFLD(WS-TAXRATE-KEY)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               IF ENDDTI NUMERIC AND ENDDTI NOT = ZERO
+                   MOVE ENDDTI TO WS-REC-END-DATE
+               END-IF
+               PERFORM 5000-PARSE-RATE-INPUT
+               MOVE WS-RATE-NUMERIC TO WS-REC-TAX-RATE
+               EXEC CICS REWRITE FILE("TAXRATE")
+                   FROM(WS-TAXRATE-RECORD)
+                   RESP(WS-RESP)
+               END-EXEC
+               MOVE "TAX RATE ROW CHANGED." TO MSGO
+           ELSE
+               MOVE "ROW NOT FOUND - USE ADD." TO MSGO
+           END-IF.
+      *
+      ******************************************************************
+      * 4000-END-DATE-TAX-RATE-ROW
+      * Sets TR-STATUS to end-dated (E) instead of deleting the row,
+      * the same audit-preserving convention TAXRATE.CPY documents.
+      ******************************************************************
+       4000-END-DATE-TAX-RATE-ROW.
+           MOVE JURISI TO WS-KEY-JURISDICTION.
+           MOVE EFFDTI TO WS-KEY-EFF-DATE.
+           EXEC CICS READ FILE("TAXRATE")
+               INTO(WS-TAXRATE-RECORD)
+               RIDFLD(WS-TAXRATE-KEY)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE "E" TO WS-REC-STATUS
+               IF ENDDTI NUMERIC AND ENDDTI NOT = ZERO
+                   MOVE ENDDTI TO WS-REC-END-DATE
+               END-IF
+               EXEC CICS REWRITE FILE("TAXRATE")
+                   FROM(WS-TAXRATE-RECORD)
+                   RESP(WS-RESP)
+               END-EXEC
+               MOVE "TAX RATE ROW END-DATED." TO MSGO
+           ELSE
+               MOVE "ROW NOT FOUND." TO MSGO
+           END-IF.
+      *
+      ******************************************************************
+      * 5000-PARSE-RATE-INPUT
+      * Builds WS-RATE-NUMERIC out of RATEI's whole and fractional
+      * digits (validated D.DDDD by 1000-VALIDATE-INPUT before this is
+      * ever reached) instead of a straight alphanumeric-to-numeric
+      * MOVE, which would ignore the decimal point entirely.
+      ******************************************************************
+       5000-PARSE-RATE-INPUT.
+           MOVE RATEI TO WS-RATE-INPUT-TEXT.
+           COMPUTE WS-RATE-NUMERIC =
+               WS-RATE-WHOLE-DIGIT + (WS-RATE-FRACTION-DIGITS / 10000).
+      *
+       9000-SEND-MAP-AND-RETURN.
+           EXEC CICS SEND MAP("TAXRTM1") MAPSET("TAXRTMN")
+               FROM(TAXRTM1O)
+               ERASE
+           END-EXEC.
+           EXEC CICS RETURN TRANSID("TRTM")
+           END-EXEC.
+       END PROGRAM TAXRTMN.
