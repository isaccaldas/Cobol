@@ -4,28 +4,531 @@
       * Purpose:Testando group fields nas variáveis
       * Tectonics: cobc
       ******************************************************************
+      *MANUTENÇÃO
+      *DATA          09/08/2026
+      *DESCRIÇÃO     SISPB004 DEIXOU DE SER UM ECO DE CAMPOS E PASSOU A
+      *              CALCULAR A PROJECAO DE SALDO ANO A ANO (JUROS
+      *              COMPOSTOS) A PARTIR DE QUANTIDADE_INVESTIDA,
+      *              NUMERO_ANOS E TAXA.
+      *DATA          09/08/2026
+      *DESCRIÇÃO     MES/DIA INVALIDOS EM 1060-VALIDAR-DATA PASSARAM A
+      *              SER REGISTRADOS NO LOG CENTRAL DE EXCECOES
+      *              (EXCPLOG1), COMPARTILHADO COM ENTRADA E CALC1000.
+      *DATA          09/08/2026
+      *DESCRIÇÃO     APOS GRAVAR A SIMULACAO, O OPERADOR PASSOU A
+      *              PODER EXPORTAR O MESMO REGISTRO EM FORMATO CSV
+      *              (SIMCSV) PARA USO DIRETO EM PLANILHA/FERRAMENTA
+      *              DE BI.
+      *DATA          09/08/2026
+      *DESCRIÇÃO     4000-SAVE-SIMULATION PASSOU A DISPUTAR UM LOCK
+      *              (SIMLOCK) ANTES DE GRAVAR: SE OUTRA EXECUCAO JA
+      *              ESTIVER ATUALIZANDO O MESMO NUMERO, A SIMULACAO
+      *              NAO E GRAVADA E O OPERADOR E AVISADO EM VEZ DE UM
+      *              SEGUNDO GRAVADOR SOBRESCREVER O PRIMEIRO EM
+      *              SILENCIO.
+      *DATA          09/08/2026
+      *DESCRIÇÃO     O OPERADOR PASSOU A POSTER COMPARAR, LADO A LADO,
+      *              OUTRAS COMBINACOES DE TAXA/NUMERO_ANOS PARA O
+      *              MESMO VALOR INVESTIDO, SEM PRECISAR REPETIR A
+      *              SIMULACAO INTEIRA PARA CADA CENARIO.
+      *
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SISPB004.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIMULACAO-FILE ASSIGN TO "SIMFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SIM-NUMERO
+               FILE STATUS IS WS-SIMFILE-STATUS.
+      *
+           SELECT SIM-CSV-FILE ASSIGN TO "SIMCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SIMCSV-STATUS.
+      *
+           SELECT SIM-LOCK-FILE ASSIGN TO "SIMLOCK"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS LCK-NUMERO
+               FILE STATUS IS WS-SIMLOCK-STATUS.
+      *
        DATA DIVISION.
        FILE SECTION.
+       FD  SIMULACAO-FILE.
+           COPY SIMFILE.
+      *
+       FD  SIM-LOCK-FILE.
+           COPY SIMLOCK.
+      *
+      * EXPORTACAO DELIMITADA DA SIMULACAO GRAVADA, PARA USO DIRETO EM
+      * PLANILHA/FERRAMENTA DE BI SEM PRECISAR REDIGITAR OS DADOS.
+       FD  SIM-CSV-FILE.
+       01  SIM-CSV-RECORD                   PIC X(80).
+      *
        WORKING-STORAGE SECTION.
+       77  WS-SIMFILE-STATUS                PIC X(02)   VALUE "00".
+       77  WS-SIMCSV-STATUS                 PIC X(02)   VALUE "00".
+       77  WS-CSV-EXPORT-SWITCH              PIC X(01)   VALUE "N".
+           88  WS-CSV-EXPORT-WANTED                       VALUE "Y".
+      *
+      * TAXA E SALDO_ATUAL TEM CASAS DECIMAIS IMPLICITAS (PIC ...V9...)
+      * QUE NAO OCUPAM POSICAO NENHUMA NO CAMPO - UM STRING DIRETO
+      * DESSES CAMPOS NO CSV SAI SEM O PONTO DECIMAL. SAO PASSADOS POR
+      * ESTES CAMPOS EDITADOS ANTES, MESMO ESTILO DE
+      * WS-CSV-AMOUNT-EDIT EM CALCULAR_TAXAS.cbl.
+       77  WS-CSV-TAXA-EDIT                  PIC Z9.9.
+       77  WS-CSV-SALDO-EDIT                 PIC Z(08)9.99.
+      *
+      * CONTROLE DO LOCK DE ATUALIZACAO SOBRE SIMULACAO-FILE.
+       77  WS-SIMLOCK-STATUS                 PIC X(02)   VALUE "00".
+       77  WS-LOCK-HELD-BY-OTHER-SWITCH       PIC X(01)   VALUE "N".
+           88  WS-RECORD-IS-LOCKED-ELSEWHERE               VALUE "Y".
+       77  WS-LOCK-HOLDER-ID             PIC X(08) VALUE "SISPB004".
        01  ENTRADA_USUARIO.
-           05 NUMERO                        PIC 9           VALUE 1.
+           05 NUMERO                        PIC 9(05).
            05 QUANTIDADE_INVESTIDA          PIC 99999.
            05 NUMERO_ANOS                   PIC 99.
            05 TAXA                          PIC 99V9.
            05 DATA_HOJE.
-             10 DIA                         PIC 99         VALUE 17.
-             10 MES                         PIC 99         VALUE 12.
-             10 ANO                         PIC 9999       VALUE 2023.
+             10 DIA                         PIC 99.
+             10 MES                         PIC 99.
+             10 ANO                         PIC 9999.
+      *
+      * DATA DO SISTEMA, LIDA EM TEMPO DE EXECUCAO PARA PREENCHER
+      * DATA_HOJE (VEJA 1050-OBTER-DATA-SISTEMA).
+       01  WS-SYSTEM-DATE.
+           05 WS-SYSTEM-DATE-CCYY           PIC 9999.
+           05 WS-SYSTEM-DATE-MM              PIC 99.
+           05 WS-SYSTEM-DATE-DD               PIC 99.
+      *
+      * PROJECAO ANO A ANO DO SALDO INVESTIDO, CALCULADA A PARTIR DE
+      * QUANTIDADE_INVESTIDA COM JUROS COMPOSTOS NA TAXA INFORMADA.
+       01  TABELA_PROJECAO.
+           05 PROJ_ANO OCCURS 1 TO 99 TIMES
+                   DEPENDING ON NUMERO_ANOS
+                   INDEXED BY PROJ-IDX.
+              10 PROJ_NUMERO_ANO            PIC 99.
+              10 PROJ_SALDO                 PIC 9(9)V99.
+      *
+       77  SALDO_ATUAL                      PIC 9(9)V99.
+       77  TAXA_DECIMAL                     PIC 9V9(04).
+      *
+      * CENARIOS ADICIONAIS DE TAXA/NUMERO_ANOS, COMPARADOS LADO A
+      * LADO CONTRA O MESMO QUANTIDADE_INVESTIDA (VEJA 4200-COMPARE-
+      * SCENARIOS). LIMITADO A 5 CENARIOS POR RODADA.
+       77  WS-COMPARE-SWITCH                PIC X(01)   VALUE "N".
+           88  WS-COMPARE-WANTED                          VALUE "Y".
+       77  WS-COMPARE-COUNT                  PIC 9       VALUE 0.
+       77  WS-COMPARE-RUNNING-SALDO           PIC 9(9)V99.
+       77  WS-COMPARE-YEAR-IDX                PIC 99.
+       01  TABELA-CENARIOS.
+           05  CENARIO OCCURS 5 TIMES INDEXED BY CEN-IDX.
+               10  CEN-TAXA                  PIC 99V9.
+               10  CEN-NUMERO-ANOS            PIC 99.
+               10  CEN-TAXA-DECIMAL           PIC 9V9(04).
+               10  CEN-SALDO-FINAL            PIC 9(9)V99.
+      *
+      * TABELA DE DIAS POR MES, USADA PELA VALIDACAO DE CALENDARIO EM
+      * 1060-VALIDAR-DATA (VEJA 1055-CARREGAR-DIAS-DO-MES). FEVEREIRO
+      * E CARREGADO COM 28 E AJUSTADO PARA 29 EM ANO BISSEXTO.
+       01  TABELA-DIAS-MES.
+           05  DIAS-NO-MES                  PIC 99 OCCURS 12 TIMES.
+       77  WS-ANO-BISSEXTO-SWITCH            PIC X(01)   VALUE "N".
+           88  WS-ANO-E-BISSEXTO                         VALUE "Y".
+       77  WS-RESTO-DIVISAO-4                PIC 9(04).
+       77  WS-RESTO-DIVISAO-100               PIC 9(04).
+       77  WS-RESTO-DIVISAO-400               PIC 9(04).
+       77  WS-QUOCIENTE-DESCARTADO            PIC 9(04).
+       77  WS-MAX-DIAS-DO-MES                 PIC 99.
+       77  WS-DATA-VALIDA-SWITCH              PIC X(01)   VALUE "Y".
+           88  WS-DATA-INFORMADA-VALIDA                   VALUE "Y".
+       77  WS-NUMERO-ANOS-VALIDO-SWITCH        PIC X(01)   VALUE "N".
+           88  WS-NUMERO-ANOS-E-VALIDO                    VALUE "Y".
+      *
+      * PARAMETROS PASSADOS AO SUBPROGRAMA EXCPLOG1 QUANDO MES/DIA E
+      * REJEITADO (VEJA Programas/EXCEPTION_LOG.cbl).
+       77  WS-EXCLOG-PROGRAM-ID              PIC X(08) VALUE "SISPB004".
+       77  WS-EXCLOG-FIELD-NAME                PIC X(20).
+       77  WS-EXCLOG-BAD-VALUE                 PIC X(20).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            PERFORM 1000-ACCEPT-INVESTMENT-DATA.
+            PERFORM 1060-VALIDAR-DATA.
+            IF WS-DATA-INFORMADA-VALIDA
+                PERFORM 2000-COMPUTE-COMPOUND-SCHEDULE
+                PERFORM 3000-DISPLAY-RESULTS
+                PERFORM 4000-SAVE-SIMULATION
+                PERFORM 4100-EXPORT-SIMULATION-CSV
+                PERFORM 4200-COMPARE-SCENARIOS
+            ELSE
+                DISPLAY "SIMULACAO NAO GRAVADA - DATA_HOJE INVALIDA."
+            END-IF.
+            STOP RUN.
+      *
+      ******************************************************************
+      * 1000-ACCEPT-INVESTMENT-DATA
+      * Collects the numbers a customer conversation needs: how much,
+      * for how long, and at what rate.
+      ******************************************************************
+       1000-ACCEPT-INVESTMENT-DATA.
+            DISPLAY "NUMERO DA SIMULACAO: ".
+            ACCEPT NUMERO.
+            DISPLAY "VALOR A SER INVESTIDO: ".
+            ACCEPT QUANTIDADE_INVESTIDA.
+            PERFORM 1030-ACEITAR-NUMERO-ANOS.
+            DISPLAY "TAXA DE JUROS ANUAL (PERCENTUAL): ".
+            ACCEPT TAXA.
+            PERFORM 1050-OBTER-DATA-SISTEMA.
+      *
+      ******************************************************************
+      * 1030-ACEITAR-NUMERO-ANOS
+      * Repete a pergunta enquanto NUMERO_ANOS nao estiver entre 1 e
+      * 99 - o limite do ODO de TABELA_PROJECAO (OCCURS 1 TO 99 TIMES
+      * DEPENDING ON NUMERO_ANOS). Zero violaria o minimo do ODO e
+      * deixaria toda referencia posterior a tabela indefinida.
+      ******************************************************************
+       1030-ACEITAR-NUMERO-ANOS.
+            MOVE "N" TO WS-NUMERO-ANOS-VALIDO-SWITCH.
+            PERFORM 1035-PERGUNTAR-NUMERO-ANOS
+                UNTIL WS-NUMERO-ANOS-E-VALIDO.
+      *
+       1035-PERGUNTAR-NUMERO-ANOS.
+            DISPLAY "NUMERO DE ANOS: ".
+            ACCEPT NUMERO_ANOS.
+            IF NUMERO_ANOS IS NUMERIC AND NUMERO_ANOS >= 1
+                MOVE "Y" TO WS-NUMERO-ANOS-VALIDO-SWITCH
+            ELSE
+                DISPLAY "NUMERO DE ANOS INVALIDO - INFORME DE 1 A 99."
+                MOVE "NUMERO_ANOS" TO WS-EXCLOG-FIELD-NAME
+                MOVE NUMERO_ANOS TO WS-EXCLOG-BAD-VALUE
+                CALL "EXCPLOG1" USING WS-EXCLOG-PROGRAM-ID
+                    WS-EXCLOG-FIELD-NAME
+                    WS-EXCLOG-BAD-VALUE
+            END-IF.
+      *
+      ******************************************************************
+      * 1050-OBTER-DATA-SISTEMA
+      * DATA_HOJE passa a refletir a data real de execucao, nao mais
+      * um literal fixo em tempo de compilacao.
+      ******************************************************************
+       1050-OBTER-DATA-SISTEMA.
+            ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD.
+            MOVE WS-SYSTEM-DATE-DD TO DIA.
+            MOVE WS-SYSTEM-DATE-MM TO MES.
+            MOVE WS-SYSTEM-DATE-CCYY TO ANO.
+      *
+      ******************************************************************
+      * 1055-CARREGAR-DIAS-DO-MES
+      * Popula a tabela de dias por mes para um ano comum. O mes de
+      * fevereiro e corrigido em 1060-VALIDAR-DATA quando o ano
+      * informado for bissexto.
+      ******************************************************************
+       1055-CARREGAR-DIAS-DO-MES.
+            MOVE 31 TO DIAS-NO-MES (01).
+            MOVE 28 TO DIAS-NO-MES (02).
+            MOVE 31 TO DIAS-NO-MES (03).
+            MOVE 30 TO DIAS-NO-MES (04).
+            MOVE 31 TO DIAS-NO-MES (05).
+            MOVE 30 TO DIAS-NO-MES (06).
+            MOVE 31 TO DIAS-NO-MES (07).
+            MOVE 31 TO DIAS-NO-MES (08).
+            MOVE 30 TO DIAS-NO-MES (09).
+            MOVE 31 TO DIAS-NO-MES (10).
+            MOVE 30 TO DIAS-NO-MES (11).
+            MOVE 31 TO DIAS-NO-MES (12).
+      *
+      ******************************************************************
+      * 1060-VALIDAR-DATA
+      * Confere DIA/MES/ANO contra um calendario real (incluindo a
+      * regra de ano bissexto) antes que a simulacao seja aceita e
+      * gravada em 4000-SAVE-SIMULATION.
+      ******************************************************************
+       1060-VALIDAR-DATA.
+            MOVE "Y" TO WS-DATA-VALIDA-SWITCH.
+            PERFORM 1055-CARREGAR-DIAS-DO-MES.
+            IF MES < 1 OR MES > 12
+                MOVE "N" TO WS-DATA-VALIDA-SWITCH
+                DISPLAY "MES INVALIDO: " MES
+                MOVE "MES" TO WS-EXCLOG-FIELD-NAME
+                MOVE MES TO WS-EXCLOG-BAD-VALUE
+                CALL "EXCPLOG1" USING WS-EXCLOG-PROGRAM-ID
+                    WS-EXCLOG-FIELD-NAME
+                    WS-EXCLOG-BAD-VALUE
+            ELSE
+                PERFORM 1070-VERIFICAR-ANO-BISSEXTO
+                MOVE DIAS-NO-MES (MES) TO WS-MAX-DIAS-DO-MES
+                IF MES = 02 AND WS-ANO-E-BISSEXTO
+                    MOVE 29 TO WS-MAX-DIAS-DO-MES
+                END-IF
+                IF DIA < 1 OR DIA > WS-MAX-DIAS-DO-MES
+                    MOVE "N" TO WS-DATA-VALIDA-SWITCH
+                    DISPLAY "DIA INVALIDO PARA O MES/ANO: " DIA
+                    MOVE "DIA" TO WS-EXCLOG-FIELD-NAME
+                    MOVE DIA TO WS-EXCLOG-BAD-VALUE
+                    CALL "EXCPLOG1" USING WS-EXCLOG-PROGRAM-ID
+                        WS-EXCLOG-FIELD-NAME
+                        WS-EXCLOG-BAD-VALUE
+                END-IF
+            END-IF.
+      *
+      ******************************************************************
+      * 1070-VERIFICAR-ANO-BISSEXTO
+      * ANO E BISSEXTO QUANDO DIVISIVEL POR 400, OU QUANDO DIVISIVEL
+      * POR 4 E NAO DIVISIVEL POR 100.
+      ******************************************************************
+       1070-VERIFICAR-ANO-BISSEXTO.
+            MOVE "N" TO WS-ANO-BISSEXTO-SWITCH.
+            DIVIDE ANO BY 4 GIVING WS-QUOCIENTE-DESCARTADO
+                REMAINDER WS-RESTO-DIVISAO-4.
+            DIVIDE ANO BY 100 GIVING WS-QUOCIENTE-DESCARTADO
+                REMAINDER WS-RESTO-DIVISAO-100.
+            DIVIDE ANO BY 400 GIVING WS-QUOCIENTE-DESCARTADO
+                REMAINDER WS-RESTO-DIVISAO-400.
+            IF WS-RESTO-DIVISAO-400 = 0
+                MOVE "Y" TO WS-ANO-BISSEXTO-SWITCH
+            ELSE
+                IF WS-RESTO-DIVISAO-4 = 0
+                        AND WS-RESTO-DIVISAO-100 NOT = 0
+                    MOVE "Y" TO WS-ANO-BISSEXTO-SWITCH
+                END-IF
+            END-IF.
+      *
+      ******************************************************************
+      * 2000-COMPUTE-COMPOUND-SCHEDULE
+      * Builds the balance at the end of each year from 1 to
+      * NUMERO_ANOS, compounding TAXA (a percentage) onto the prior
+      * year's balance.
+      ******************************************************************
+       2000-COMPUTE-COMPOUND-SCHEDULE.
+            COMPUTE TAXA_DECIMAL = TAXA / 100.
+            MOVE QUANTIDADE_INVESTIDA TO SALDO_ATUAL.
+            PERFORM 2100-COMPUTE-ONE-YEAR
+                VARYING PROJ-IDX FROM 1 BY 1
+                UNTIL PROJ-IDX > NUMERO_ANOS.
+      *
+       2100-COMPUTE-ONE-YEAR.
+            COMPUTE SALDO_ATUAL ROUNDED =
+                SALDO_ATUAL * (1 + TAXA_DECIMAL).
+            MOVE PROJ-IDX TO PROJ_NUMERO_ANO (PROJ-IDX).
+            MOVE SALDO_ATUAL TO PROJ_SALDO (PROJ-IDX).
+      *
+      ******************************************************************
+      * 3000-DISPLAY-RESULTS
+      ******************************************************************
+       3000-DISPLAY-RESULTS.
             DISPLAY "NUMERO=" NUMERO.
             DISPLAY "QUANTIDADE_INVESTIDA=" QUANTIDADE_INVESTIDA.
             DISPLAY "NUMERO_ANOS=" NUMERO_ANOS.
             DISPLAY "TAXA=" TAXA.
             DISPLAY "DATA_HOJE=" DATA_HOJE.
-            DISPLAY "ENTRADA_USUARIO=" ENTRADA_USUARIO.
-            STOP RUN.
+            DISPLAY "------------------------------------".
+            DISPLAY "PROJECAO DE SALDO ANO A ANO".
+            PERFORM 3100-DISPLAY-ONE-YEAR
+                VARYING PROJ-IDX FROM 1 BY 1
+                UNTIL PROJ-IDX > NUMERO_ANOS.
+      *
+       3100-DISPLAY-ONE-YEAR.
+            DISPLAY "ANO " PROJ_NUMERO_ANO (PROJ-IDX)
+                " SALDO = " PROJ_SALDO (PROJ-IDX).
+      *
+      ******************************************************************
+      * 4000-SAVE-SIMULATION
+      * Saves this run against NUMERO so the customer's "what if"
+      * scenario can be pulled back up later instead of re-entered.
+      * A NUMERO already on file is updated (REWRITE) rather than
+      * duplicated.
+      ******************************************************************
+       4000-SAVE-SIMULATION.
+            PERFORM 4500-ACQUIRE-SIMULATION-LOCK.
+            IF WS-RECORD-IS-LOCKED-ELSEWHERE
+                DISPLAY "SIMULACAO " NUMERO
+                    " ESTA EM USO POR OUTRA EXECUCAO - TENTE "
+                    "NOVAMENTE MAIS TARDE."
+            ELSE
+                OPEN I-O SIMULACAO-FILE
+                IF WS-SIMFILE-STATUS = "35"
+                    OPEN OUTPUT SIMULACAO-FILE
+                    CLOSE SIMULACAO-FILE
+                    OPEN I-O SIMULACAO-FILE
+                END-IF
+                MOVE NUMERO TO SIM-NUMERO
+                MOVE QUANTIDADE_INVESTIDA TO SIM-QUANTIDADE-INVESTIDA
+                MOVE NUMERO_ANOS TO SIM-NUMERO-ANOS
+                MOVE TAXA TO SIM-TAXA
+                MOVE DIA TO SIM-DIA
+                MOVE MES TO SIM-MES
+                MOVE ANO TO SIM-ANO
+                MOVE SALDO_ATUAL TO SIM-SALDO-FINAL
+                WRITE SIM-RECORD
+                    INVALID KEY
+                        REWRITE SIM-RECORD
+                END-WRITE
+                CLOSE SIMULACAO-FILE
+                PERFORM 4600-RELEASE-SIMULATION-LOCK
+            END-IF.
+      *
+      ******************************************************************
+      * 4500-ACQUIRE-SIMULATION-LOCK
+      * WRITEs a lock row for NUMERO before SIMULACAO-FILE is opened
+      * for update. DUPKEY means some other run (online or batch) is
+      * already mid-update on this same NUMERO, so this run backs off
+      * instead of writing over it.
+      ******************************************************************
+       4500-ACQUIRE-SIMULATION-LOCK.
+            MOVE "N" TO WS-LOCK-HELD-BY-OTHER-SWITCH.
+            OPEN I-O SIM-LOCK-FILE.
+            IF WS-SIMLOCK-STATUS = "35"
+                OPEN OUTPUT SIM-LOCK-FILE
+                CLOSE SIM-LOCK-FILE
+                OPEN I-O SIM-LOCK-FILE
+            END-IF.
+            MOVE NUMERO TO LCK-NUMERO.
+            MOVE WS-LOCK-HOLDER-ID TO LCK-HOLDER.
+            ACCEPT LCK-LOCK-DATE FROM DATE YYYYMMDD.
+            ACCEPT LCK-LOCK-TIME FROM TIME.
+            WRITE SIM-LOCK-RECORD
+                INVALID KEY
+                    MOVE "Y" TO WS-LOCK-HELD-BY-OTHER-SWITCH
+            END-WRITE.
+            CLOSE SIM-LOCK-FILE.
+      *
+      ******************************************************************
+      * 4600-RELEASE-SIMULATION-LOCK
+      * DELETEs this run's lock row once the update is safely on
+      * SIMULACAO-FILE, freeing NUMERO for the next writer.
+      ******************************************************************
+       4600-RELEASE-SIMULATION-LOCK.
+            OPEN I-O SIM-LOCK-FILE.
+            MOVE NUMERO TO LCK-NUMERO.
+            DELETE SIM-LOCK-FILE
+                INVALID KEY
+                    CONTINUE
+            END-DELETE.
+            CLOSE SIM-LOCK-FILE.
+      *
+      ******************************************************************
+      * 4100-EXPORT-SIMULATION-CSV
+      * Asks the operator whether to also append this simulation to
+      * SIM-CSV-FILE in comma-delimited form, for pickup by a
+      * spreadsheet or BI tool without retyping the numbers.
+      ******************************************************************
+       4100-EXPORT-SIMULATION-CSV.
+            DISPLAY "EXPORT THIS SIMULATION AS CSV? Y/N: ".
+            ACCEPT WS-CSV-EXPORT-SWITCH.
+            IF WS-CSV-EXPORT-WANTED
+                OPEN EXTEND SIM-CSV-FILE
+                IF WS-SIMCSV-STATUS = "35"
+                    OPEN OUTPUT SIM-CSV-FILE
+                    PERFORM 4110-WRITE-SIM-CSV-HEADER
+                END-IF
+                PERFORM 4120-WRITE-SIM-CSV-DETAIL-LINE
+                CLOSE SIM-CSV-FILE
+            END-IF.
+      *
+       4110-WRITE-SIM-CSV-HEADER.
+            STRING "NUMERO,QUANTIDADE_INVESTIDA,NUMERO_ANOS,TAXA,"
+                    DELIMITED BY SIZE
+                    "DIA,MES,ANO,SALDO_FINAL" DELIMITED BY SIZE
+                INTO SIM-CSV-RECORD.
+            WRITE SIM-CSV-RECORD.
+      *
+       4120-WRITE-SIM-CSV-DETAIL-LINE.
+            MOVE TAXA TO WS-CSV-TAXA-EDIT.
+            MOVE SALDO_ATUAL TO WS-CSV-SALDO-EDIT.
+            STRING NUMERO               DELIMITED BY SIZE
+                    ","                 DELIMITED BY SIZE
+                    QUANTIDADE_INVESTIDA DELIMITED BY SIZE
+                    ","                 DELIMITED BY SIZE
+                    NUMERO_ANOS         DELIMITED BY SIZE
+                    ","                 DELIMITED BY SIZE
+                    WS-CSV-TAXA-EDIT    DELIMITED BY SIZE
+                    ","                 DELIMITED BY SIZE
+                    DIA                 DELIMITED BY SIZE
+                    ","                 DELIMITED BY SIZE
+                    MES                 DELIMITED BY SIZE
+                    ","                 DELIMITED BY SIZE
+                    ANO                 DELIMITED BY SIZE
+                    ","                 DELIMITED BY SIZE
+                    WS-CSV-SALDO-EDIT   DELIMITED BY SIZE
+                INTO SIM-CSV-RECORD.
+            WRITE SIM-CSV-RECORD.
+      *
+      ******************************************************************
+      * 4200-COMPARE-SCENARIOS
+      * Lets the operator run a handful of "what if" TAXA/NUMERO_ANOS
+      * combinations against the same QUANTIDADE_INVESTIDA just entered
+      * and see the resulting future values together in one report,
+      * instead of re-running the whole program once per combination.
+      ******************************************************************
+       4200-COMPARE-SCENARIOS.
+            DISPLAY "COMPARE OTHER RATE/TERM SCENARIOS SIDE BY SIDE? "
+                "Y/N: ".
+            ACCEPT WS-COMPARE-SWITCH.
+            IF WS-COMPARE-WANTED
+                PERFORM 4210-ACCEPT-COMPARE-SCENARIOS
+                PERFORM 4220-COMPUTE-ONE-SCENARIO
+                    VARYING CEN-IDX FROM 1 BY 1
+                    UNTIL CEN-IDX > WS-COMPARE-COUNT
+                PERFORM 4230-PRINT-COMPARISON-REPORT
+            END-IF.
+      *
+      ******************************************************************
+      * 4210-ACCEPT-COMPARE-SCENARIOS
+      ******************************************************************
+       4210-ACCEPT-COMPARE-SCENARIOS.
+            DISPLAY "HOW MANY SCENARIOS TO COMPARE (1-5)? ".
+            ACCEPT WS-COMPARE-COUNT.
+            IF WS-COMPARE-COUNT < 1 OR WS-COMPARE-COUNT > 5
+                MOVE 1 TO WS-COMPARE-COUNT
+            END-IF.
+            PERFORM 4215-ACCEPT-ONE-SCENARIO
+                VARYING CEN-IDX FROM 1 BY 1
+                UNTIL CEN-IDX > WS-COMPARE-COUNT.
+      *
+       4215-ACCEPT-ONE-SCENARIO.
+            DISPLAY "SCENARIO " CEN-IDX
+                " - TAXA DE JUROS ANUAL (PERCENTUAL): ".
+            ACCEPT CEN-TAXA (CEN-IDX).
+            DISPLAY "SCENARIO " CEN-IDX " - NUMERO DE ANOS: ".
+            ACCEPT CEN-NUMERO-ANOS (CEN-IDX).
+      *
+      ******************************************************************
+      * 4220-COMPUTE-ONE-SCENARIO
+      * Same compound-interest math as 2000-COMPUTE-COMPOUND-SCHEDULE,
+      * run here against one comparison scenario's own TAXA/NUMERO_ANOS
+      * instead of the main simulation's.
+      ******************************************************************
+       4220-COMPUTE-ONE-SCENARIO.
+            COMPUTE CEN-TAXA-DECIMAL (CEN-IDX) =
+                CEN-TAXA (CEN-IDX) / 100.
+            MOVE QUANTIDADE_INVESTIDA TO WS-COMPARE-RUNNING-SALDO.
+            PERFORM 4225-COMPUTE-ONE-SCENARIO-YEAR
+                VARYING WS-COMPARE-YEAR-IDX FROM 1 BY 1
+                UNTIL WS-COMPARE-YEAR-IDX > CEN-NUMERO-ANOS (CEN-IDX).
+            MOVE WS-COMPARE-RUNNING-SALDO TO CEN-SALDO-FINAL (CEN-IDX).
+      *
+       4225-COMPUTE-ONE-SCENARIO-YEAR.
+            COMPUTE WS-COMPARE-RUNNING-SALDO ROUNDED =
+                WS-COMPARE-RUNNING-SALDO *
+                    (1 + CEN-TAXA-DECIMAL (CEN-IDX)).
+      *
+      ******************************************************************
+      * 4230-PRINT-COMPARISON-REPORT
+      ******************************************************************
+       4230-PRINT-COMPARISON-REPORT.
+            DISPLAY "===== COMPARACAO DE CENARIOS =====".
+            DISPLAY "VALOR INVESTIDO EM TODOS OS CENARIOS: "
+                QUANTIDADE_INVESTIDA.
+            DISPLAY "CENARIO  TAXA   NUMERO_ANOS   SALDO_FINAL".
+            PERFORM 4235-PRINT-ONE-COMPARISON-ROW
+                VARYING CEN-IDX FROM 1 BY 1
+                UNTIL CEN-IDX > WS-COMPARE-COUNT.
+      *
+       4235-PRINT-ONE-COMPARISON-ROW.
+            DISPLAY "   " CEN-IDX
+                "     " CEN-TAXA (CEN-IDX)
+                "      " CEN-NUMERO-ANOS (CEN-IDX)
+                "            " CEN-SALDO-FINAL (CEN-IDX).
        END PROGRAM SISPB004.
