@@ -4,6 +4,15 @@
       * Purpose: TESTANDO A DECLARAÇAO DE VARIÁVEIS
       * Tectonics: cobc
       ******************************************************************
+      *MANUTENÇÃO
+      *DATA          09/08/2026
+      *DESCRIÇÃO     NUMERO3 (PERCENTUAL), NUMERO5 (MOEDA) E NOME4
+      *              (TEXTO PREENCHIDO COM BRANCOS) PASSARAM A VIR DO
+      *              COPYBOOK COMPARTILHADO EDITPICS EM VEZ DE
+      *              REDECLARAR A MESMA PICTURE LOCALMENTE. UM CAMPO
+      *              DE DATA DO MESMO COPYBOOK FOI ACRESCENTADO PARA
+      *              DEMONSTRAR A CATEGORIA "DATA" DO PADRAO.
+      *
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
        DATA DIVISION.
@@ -11,30 +20,36 @@
        WORKING-STORAGE SECTION.
        77  NUMERO           PIC 9(5).
        77  NUMERO2          PIC X(5)           VALUE "10001".
-       77  NUMERO3          PIC 99V9           VALUE 12.3.
        77  NUMERO4          PIC 99v999         VALUE 6.35.
-       77  NUMERO5          PIC S9(5)V99       VALUE +1000.
        77  NUMERO6          PIC S9(5)V99       VALUE ZERO.
        77  NUMERO7          PIC S9(5)V99       VALUE -1000.
        77  NOME             PIC X(20)          VALUE "Fernando Tuy 166".
        77  NOME2            PIC X              VALUE "N".
        77  NOME3            PIC X(20)          VALUE "----------------".
-       77  NOME4            PIC X(30)          VALUE SPACE.
+      *
+      * PICTURES EDITADAS PADRAO DA CASA - VEJA Copybooks/EDITPICS.CPY.
+       COPY EDITPICS.
 
        PROCEDURE DIVISION.
 
             DISPLAY  "NUMERO=  " NUMERO.
             DISPLAY  "NUMERO2= " NUMERO2.
-            DISPLAY  "NUMERO3= " NUMERO3.
+            MOVE 12.3 TO EDPIC-PERCENTAGE-RATE.
+            DISPLAY  "NUMERO3= " EDPIC-PERCENTAGE-RATE.
             DISPLAY  "NUMERO4= " NUMERO4.
-            DISPLAY  "NUMERO5= " NUMERO5.
+            MOVE 1000 TO EDPIC-CURRENCY-AMOUNT.
+            DISPLAY  "NUMERO5= " EDPIC-CURRENCY-AMOUNT.
             DISPLAY  "NUMERO6= " NUMERO6.
             DISPLAY  "NUMERO7= " NUMERO7.
             DISPLAY  "-------------------".
             DISPLAY  "NOME= " NOME.
             DISPLAY  "NOME2= " NOME2.
             DISPLAY  "NOME3= " NOME3.
-            DISPLAY  "NOME4= " NOME4.
+            DISPLAY  "NOME4= " EDPIC-PADDED-NAME.
+            MOVE 17 TO EDPIC-DATE-DIA.
+            MOVE 12 TO EDPIC-DATE-MES.
+            MOVE 2023 TO EDPIC-DATE-ANO.
+            DISPLAY  "DATA=" EDPIC-CALENDAR-DATE.
 
             STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
