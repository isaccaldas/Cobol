@@ -0,0 +1,59 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      *PROGRAMADOR   ISAC CALDAS
+      *DATA          09/08/2026
+      *DESCRICAO     SUBPROGRAMA COMPARTILHADO QUE GRAVA UMA LINHA NO
+      *              LOG CENTRAL DE EXCECOES (EXCPLOG) EM NOME DE
+      *              QUALQUER PROGRAMA QUE REJEITAR UMA ENTRADA
+      *              INVALIDA DO OPERADOR. CHAMADO VIA CALL, NAO
+      *              COPIADO, PARA QUE TODO CHAMADOR GRAVE PELA MESMA
+      *              LOGICA DE OPEN/WRITE/CLOSE EM VEZ DE CADA UM
+      *              CRESCER SUA PROPRIA COPIA LIGEIRAMENTE DIFERENTE.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCPLOG1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-LOG-FILE ASSIGN TO "EXCPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCPLOG-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-LOG-FILE.
+           COPY EXCPLOG.
+      *
+       WORKING-STORAGE SECTION.
+       77  WS-EXCPLOG-STATUS              PIC X(02)   VALUE "00".
+       77  WS-SYSTEM-TIME                  PIC 9(08).
+      *
+       LINKAGE SECTION.
+       01  EXLOG-PROGRAM-ID                PIC X(08).
+       01  EXLOG-FIELD-NAME                PIC X(20).
+       01  EXLOG-BAD-VALUE                 PIC X(20).
+
+       PROCEDURE DIVISION USING EXLOG-PROGRAM-ID
+                                 EXLOG-FIELD-NAME
+                                 EXLOG-BAD-VALUE.
+       0000-LOG-EXCEPTION.
+            ACCEPT ELR-LOG-DATE FROM DATE YYYYMMDD.
+            ACCEPT WS-SYSTEM-TIME FROM TIME.
+            MOVE WS-SYSTEM-TIME (1:6) TO ELR-LOG-TIME.
+            MOVE EXLOG-PROGRAM-ID TO ELR-PROGRAM-ID.
+            MOVE EXLOG-FIELD-NAME TO ELR-FIELD-NAME.
+            MOVE EXLOG-BAD-VALUE TO ELR-BAD-VALUE.
+            OPEN EXTEND EXCEPTION-LOG-FILE.
+            IF WS-EXCPLOG-STATUS = "35"
+                OPEN OUTPUT EXCEPTION-LOG-FILE
+                CLOSE EXCEPTION-LOG-FILE
+                OPEN EXTEND EXCEPTION-LOG-FILE
+            END-IF.
+            WRITE EXCEPTION-LOG-RECORD.
+            CLOSE EXCEPTION-LOG-FILE.
+            GOBACK.
+       END PROGRAM EXCPLOG1.
