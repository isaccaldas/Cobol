@@ -0,0 +1,221 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      *PROGRAMADOR   ISAC CALDAS
+      *DATA          09/08/2026
+      *DESCRICAO     PROGRAMA DE RECONCILIACAO A TRES PONTAS ENTRE O
+      *              SALES-TAX-LOG-FILE PRODUZIDO PELO MODO BATCH DO
+      *              CALC1000 E O ARQUIVO DE DEPOSITO BANCARIO
+      *              (BANKDEP) RECEBIDO DO BANCO PARA A MESMA DATA DE
+      *              NEGOCIO. TUDO O QUE NAO FECHAR - FALTA DE
+      *              DEPOSITO, DEPOSITO SEM LANCAMENTO CORRESPONDENTE
+      *              OU VALOR DIVERGENTE - SAI NO RELATORIO DE
+      *              EXCECOES PARA SER TRATADO ANTES DO FECHAMENTO.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TAXRECON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-TAX-LOG-FILE ASSIGN TO "TAXLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAXLOG-STATUS.
+      *
+           SELECT BANK-DEPOSIT-FILE ASSIGN TO "BANKDEP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BANKDEP-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-TAX-LOG-FILE.
+           COPY TAXLOG.
+      *
+       FD  BANK-DEPOSIT-FILE.
+           COPY BANKDEP.
+      *
+       WORKING-STORAGE SECTION.
+       77  WS-TAXLOG-STATUS                PIC X(02)   VALUE "00".
+       77  WS-BANKDEP-STATUS               PIC X(02)   VALUE "00".
+       77  WS-TAXLOG-EOF-SWITCH            PIC X(01)   VALUE "N".
+           88  WS-TAXLOG-EOF                            VALUE "Y".
+       77  WS-BANKDEP-EOF-SWITCH           PIC X(01)   VALUE "N".
+           88  WS-BANKDEP-EOF                            VALUE "Y".
+      *
+      * TABELA EM MEMORIA COM UMA LINHA POR DATA DE NEGOCIO/ESTADO,
+      * ACUMULANDO O TOTAL DE IMPOSTO LANCADO (LADO TAXLOG) E O TOTAL
+      * DEPOSITADO NO BANCO (LADO BANKDEP) PARA A MESMA CHAVE.
+       01  RECON-TABLE.
+           05  RECON-TABLE-COUNT           PIC 9(03)   VALUE ZERO.
+           05  RECON-TABLE-ROW OCCURS 500 TIMES
+                   INDEXED BY RECON-IDX.
+               10  RCN-BUSINESS-DATE       PIC 9(08).
+               10  RCN-STATE-CODE          PIC X(02).
+               10  RCN-TAX-TOTAL           PIC 9(09)V99 VALUE ZERO.
+               10  RCN-DEPOSIT-TOTAL       PIC 9(09)V99 VALUE ZERO.
+      *
+       77  WS-SEARCH-IDX                   PIC 9(03)   VALUE ZERO.
+       77  WS-ROW-FOUND-SWITCH              PIC X(01)   VALUE "N".
+           88  WS-ROW-WAS-FOUND                          VALUE "Y".
+       77  WS-TABLE-FULL-SWITCH             PIC X(01)   VALUE "N".
+           88  WS-TABLE-IS-FULL                          VALUE "Y".
+      *
+      * CHAVE DE BUSCA/INCLUSAO PASSADA A 4000-FIND-OR-ADD-RECON-ROW
+      * PELO PARAGRAFO CHAMADOR (PERFORM NAO ACEITA USING EM COBOL).
+       77  WS-KEY-DATE                      PIC 9(08).
+       77  WS-KEY-STATE                      PIC X(02).
+       77  WS-EXCEPTION-COUNT                PIC 9(05)   VALUE ZERO.
+       77  WS-EDIT-TAX-TOTAL                 PIC Z,ZZZ,ZZZ,ZZ9.99.
+       77  WS-EDIT-DEPOSIT-TOTAL             PIC Z,ZZZ,ZZZ,ZZ9.99.
+       77  WS-EDIT-DIFFERENCE                PIC -Z,ZZZ,ZZZ,ZZ9.99.
+       77  WS-DIFFERENCE-AMOUNT              PIC S9(09)V99.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-RECONCILE-DEPOSITS.
+           PERFORM 1000-LOAD-TAX-LOG-TOTALS.
+           PERFORM 2000-LOAD-BANK-DEPOSIT-TOTALS.
+           PERFORM 3000-PRINT-EXCEPTIONS-REPORT.
+           STOP RUN.
+      *
+      ******************************************************************
+      * 1000-LOAD-TAX-LOG-TOTALS
+      * Accumulates every SALES-TAX-LOG-FILE record into RECON-TABLE
+      * by business date and jurisdiction.
+      ******************************************************************
+       1000-LOAD-TAX-LOG-TOTALS.
+           OPEN INPUT SALES-TAX-LOG-FILE.
+           IF WS-TAXLOG-STATUS = "00"
+               PERFORM 1010-READ-TAX-LOG-RECORD
+               PERFORM 1020-ACCUMULATE-TAX-LOG-ROW
+                   UNTIL WS-TAXLOG-EOF
+               CLOSE SALES-TAX-LOG-FILE
+           ELSE
+               DISPLAY "SALES-TAX-LOG-FILE NOT AVAILABLE - STATUS "
+                   WS-TAXLOG-STATUS "."
+           END-IF.
+      *
+       1010-READ-TAX-LOG-RECORD.
+           READ SALES-TAX-LOG-FILE
+               AT END MOVE "Y" TO WS-TAXLOG-EOF-SWITCH
+           END-READ.
+      *
+       1020-ACCUMULATE-TAX-LOG-ROW.
+           MOVE LOG-BUSINESS-DATE TO WS-KEY-DATE.
+           MOVE LOG-STATE-CODE TO WS-KEY-STATE.
+           PERFORM 4000-FIND-OR-ADD-RECON-ROW.
+           ADD LOG-SALES-TAX TO RCN-TAX-TOTAL (WS-SEARCH-IDX).
+           PERFORM 1010-READ-TAX-LOG-RECORD.
+      *
+      ******************************************************************
+      * 2000-LOAD-BANK-DEPOSIT-TOTALS
+      * Accumulates every BANK-DEPOSIT-FILE record into the same
+      * RECON-TABLE by business date and jurisdiction.
+      ******************************************************************
+       2000-LOAD-BANK-DEPOSIT-TOTALS.
+           OPEN INPUT BANK-DEPOSIT-FILE.
+           IF WS-BANKDEP-STATUS = "00"
+               PERFORM 2010-READ-BANK-DEPOSIT-RECORD
+               PERFORM 2020-ACCUMULATE-BANK-DEPOSIT-ROW
+                   UNTIL WS-BANKDEP-EOF
+               CLOSE BANK-DEPOSIT-FILE
+           ELSE
+               DISPLAY "BANK-DEPOSIT-FILE NOT AVAILABLE - STATUS "
+                   WS-BANKDEP-STATUS "."
+           END-IF.
+      *
+       2010-READ-BANK-DEPOSIT-RECORD.
+           READ BANK-DEPOSIT-FILE
+               AT END MOVE "Y" TO WS-BANKDEP-EOF-SWITCH
+           END-READ.
+      *
+       2020-ACCUMULATE-BANK-DEPOSIT-ROW.
+           MOVE BDR-BUSINESS-DATE TO WS-KEY-DATE.
+           MOVE BDR-STATE-CODE TO WS-KEY-STATE.
+           PERFORM 4000-FIND-OR-ADD-RECON-ROW.
+           ADD BDR-DEPOSIT-AMOUNT TO RCN-DEPOSIT-TOTAL (WS-SEARCH-IDX).
+           PERFORM 2010-READ-BANK-DEPOSIT-RECORD.
+      *
+      ******************************************************************
+      * 4000-FIND-OR-ADD-RECON-ROW
+      * Looks up the RECON-TABLE row for the given business date and
+      * state code, adding a new zero-totals row when one does not
+      * already exist. Leaves the found/added row's subscript in
+      * WS-SEARCH-IDX for the caller to post its amount into. If the
+      * table is already full, the new key is folded into the last row
+      * instead of subscripting past RECON-TABLE-ROW's OCCURS limit -
+      * a one-time warning is issued so the shortfall gets noticed.
+      ******************************************************************
+       4000-FIND-OR-ADD-RECON-ROW.
+           MOVE "N" TO WS-ROW-FOUND-SWITCH.
+           MOVE 1 TO WS-SEARCH-IDX.
+           PERFORM 4010-CHECK-RECON-ROW
+               UNTIL WS-SEARCH-IDX > RECON-TABLE-COUNT
+                   OR WS-ROW-WAS-FOUND.
+           IF NOT WS-ROW-WAS-FOUND
+               IF RECON-TABLE-COUNT < 500
+                   ADD 1 TO RECON-TABLE-COUNT
+                   MOVE RECON-TABLE-COUNT TO WS-SEARCH-IDX
+                   MOVE WS-KEY-DATE TO RCN-BUSINESS-DATE (WS-SEARCH-IDX)
+                   MOVE WS-KEY-STATE TO RCN-STATE-CODE (WS-SEARCH-IDX)
+                   MOVE ZERO TO RCN-TAX-TOTAL (WS-SEARCH-IDX)
+                   MOVE ZERO TO RCN-DEPOSIT-TOTAL (WS-SEARCH-IDX)
+               ELSE
+                   IF NOT WS-TABLE-IS-FULL
+                       DISPLAY "RECON-TABLE FULL AT 500 ROWS - "
+                           "REMAINING DATE/STATE KEYS ARE BEING "
+                           "FOLDED INTO THE LAST ROW."
+                       MOVE "Y" TO WS-TABLE-FULL-SWITCH
+                   END-IF
+                   MOVE RECON-TABLE-COUNT TO WS-SEARCH-IDX
+               END-IF
+           END-IF.
+      *
+       4010-CHECK-RECON-ROW.
+           IF RCN-BUSINESS-DATE (WS-SEARCH-IDX) = WS-KEY-DATE
+               AND RCN-STATE-CODE (WS-SEARCH-IDX) = WS-KEY-STATE
+               MOVE "Y" TO WS-ROW-FOUND-SWITCH
+           ELSE
+               ADD 1 TO WS-SEARCH-IDX
+           END-IF.
+      *
+      ******************************************************************
+      * 3000-PRINT-EXCEPTIONS-REPORT
+      * Walks the completed RECON-TABLE and reports every row whose
+      * deposited amount does not equal the logged tax total - a
+      * shortfall, an overage, or one side missing altogether.
+      ******************************************************************
+       3000-PRINT-EXCEPTIONS-REPORT.
+           DISPLAY "====================================".
+           DISPLAY "SALES TAX / BANK DEPOSIT RECONCILIATION".
+           DISPLAY "EXCEPTIONS REPORT".
+           DISPLAY "====================================".
+           MOVE ZERO TO WS-EXCEPTION-COUNT.
+           PERFORM 3010-CHECK-ONE-RECON-ROW
+               VARYING WS-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-SEARCH-IDX > RECON-TABLE-COUNT.
+           IF WS-EXCEPTION-COUNT = ZERO
+               DISPLAY "NO EXCEPTIONS - ALL BUSINESS DATES TIE OUT."
+           ELSE
+               DISPLAY "TOTAL EXCEPTIONS: " WS-EXCEPTION-COUNT.
+      *
+       3010-CHECK-ONE-RECON-ROW.
+           IF RCN-TAX-TOTAL (WS-SEARCH-IDX)
+               NOT = RCN-DEPOSIT-TOTAL (WS-SEARCH-IDX)
+               ADD 1 TO WS-EXCEPTION-COUNT
+               COMPUTE WS-DIFFERENCE-AMOUNT =
+                   RCN-DEPOSIT-TOTAL (WS-SEARCH-IDX)
+                       - RCN-TAX-TOTAL (WS-SEARCH-IDX)
+               MOVE RCN-TAX-TOTAL (WS-SEARCH-IDX) TO WS-EDIT-TAX-TOTAL
+               MOVE RCN-DEPOSIT-TOTAL (WS-SEARCH-IDX)
+                   TO WS-EDIT-DEPOSIT-TOTAL
+               MOVE WS-DIFFERENCE-AMOUNT TO WS-EDIT-DIFFERENCE
+               DISPLAY "DATE " RCN-BUSINESS-DATE (WS-SEARCH-IDX)
+                   " ST " RCN-STATE-CODE (WS-SEARCH-IDX)
+                   " TAX-LOG " WS-EDIT-TAX-TOTAL
+                   " DEPOSIT " WS-EDIT-DEPOSIT-TOTAL
+                   " DIFF " WS-EDIT-DIFFERENCE
+           END-IF.
+       END PROGRAM TAXRECON.
