@@ -0,0 +1,142 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      *PROGRAMADOR   ISAC CALDAS
+      *DATA          09/08/2026
+      *DESCRICAO     RELATORIO DE QUEBRA DE CONTROLE (CONTROL-BREAK)
+      *              SOBRE O SALES-TAX-LOG-FILE, TOTALIZANDO O IMPOSTO
+      *              ARRECADADO POR DIA, DEPOIS POR MES E DEPOIS POR
+      *              ANO, NA MESMA ESTRUTURA DIA/MES/ANO JA USADA POR
+      *              DATA_HOJE EM SISPB004 (GROUP_FIELDS.cbl).
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TAXCTRLB.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-TAX-LOG-FILE ASSIGN TO "TAXLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAXLOG-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-TAX-LOG-FILE.
+           COPY TAXLOG.
+      *
+       WORKING-STORAGE SECTION.
+       77  WS-TAXLOG-STATUS                PIC X(02)   VALUE "00".
+       77  WS-TAXLOG-EOF-SWITCH            PIC X(01)   VALUE "N".
+           88  WS-TAXLOG-EOF                            VALUE "Y".
+       77  WS-FIRST-RECORD-SWITCH          PIC X(01)   VALUE "Y".
+           88  WS-IS-FIRST-RECORD                        VALUE "Y".
+      *
+      * A DATA DE NEGOCIO DO LOG (PIC 9(08), CCYYMMDD) QUEBRADA EM
+      * DIA/MES/ANO NA MESMA ESTRUTURA DE DATA_HOJE.
+       01  LOG-DATE-BROKEN-DOWN.
+           05  LOG-DATE-ANO                 PIC 9(04).
+           05  LOG-DATE-MES                 PIC 9(02).
+           05  LOG-DATE-DIA                 PIC 9(02).
+      *
+       01  WS-PRIOR-DATE-KEY.
+           05  WS-PRIOR-ANO                 PIC 9(04).
+           05  WS-PRIOR-MES                 PIC 9(02).
+           05  WS-PRIOR-DIA                 PIC 9(02).
+      *
+       77  WS-DAY-TOTAL                     PIC 9(09)V99 VALUE ZERO.
+       77  WS-MONTH-TOTAL                   PIC 9(09)V99 VALUE ZERO.
+       77  WS-YEAR-TOTAL                    PIC 9(09)V99 VALUE ZERO.
+       77  WS-GRAND-TOTAL                   PIC 9(09)V99 VALUE ZERO.
+       77  WS-EDIT-BREAK-TOTAL               PIC Z,ZZZ,ZZZ,ZZ9.99.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PRINT-CONTROL-BREAK-REPORT.
+           OPEN INPUT SALES-TAX-LOG-FILE.
+           IF WS-TAXLOG-STATUS NOT = "00"
+               DISPLAY "SALES-TAX-LOG-FILE NOT AVAILABLE - STATUS "
+                   WS-TAXLOG-STATUS "."
+           ELSE
+               DISPLAY "===================================="
+               DISPLAY "SALES TAX COLLECTIONS - CONTROL BREAK REPORT"
+               DISPLAY "===================================="
+               PERFORM 1000-READ-TAX-LOG-RECORD
+               PERFORM 2000-PROCESS-ONE-LOG-RECORD
+                   UNTIL WS-TAXLOG-EOF
+               IF NOT WS-IS-FIRST-RECORD
+                   PERFORM 3000-BREAK-ON-DAY
+                   PERFORM 3100-BREAK-ON-MONTH
+                   PERFORM 3200-BREAK-ON-YEAR
+               END-IF
+               CLOSE SALES-TAX-LOG-FILE
+               MOVE WS-GRAND-TOTAL TO WS-EDIT-BREAK-TOTAL
+               DISPLAY "===================================="
+               DISPLAY "GRAND TOTAL TAX COLLECTED. . . : "
+                   WS-EDIT-BREAK-TOTAL
+           END-IF.
+           STOP RUN.
+      *
+       1000-READ-TAX-LOG-RECORD.
+           READ SALES-TAX-LOG-FILE
+               AT END MOVE "Y" TO WS-TAXLOG-EOF-SWITCH
+           END-READ.
+      *
+      ******************************************************************
+      * 2000-PROCESS-ONE-LOG-RECORD
+      * The log is assumed sorted ascending by LOG-BUSINESS-DATE (the
+      * order CALC1000's batch mode writes it in for a given day's
+      * run); records are expected to arrive in year/month/day order
+      * so each level's break fires exactly once per change in key.
+      ******************************************************************
+       2000-PROCESS-ONE-LOG-RECORD.
+           MOVE LOG-BUSINESS-DATE (1:4) TO LOG-DATE-ANO.
+           MOVE LOG-BUSINESS-DATE (5:2) TO LOG-DATE-MES.
+           MOVE LOG-BUSINESS-DATE (7:2) TO LOG-DATE-DIA.
+           IF WS-IS-FIRST-RECORD
+               MOVE "N" TO WS-FIRST-RECORD-SWITCH
+               MOVE LOG-DATE-ANO TO WS-PRIOR-ANO
+               MOVE LOG-DATE-MES TO WS-PRIOR-MES
+               MOVE LOG-DATE-DIA TO WS-PRIOR-DIA
+           ELSE
+               IF LOG-DATE-DIA NOT = WS-PRIOR-DIA
+                   OR LOG-DATE-MES NOT = WS-PRIOR-MES
+                   OR LOG-DATE-ANO NOT = WS-PRIOR-ANO
+                   PERFORM 3000-BREAK-ON-DAY
+               END-IF
+               IF LOG-DATE-MES NOT = WS-PRIOR-MES
+                   OR LOG-DATE-ANO NOT = WS-PRIOR-ANO
+                   PERFORM 3100-BREAK-ON-MONTH
+               END-IF
+               IF LOG-DATE-ANO NOT = WS-PRIOR-ANO
+                   PERFORM 3200-BREAK-ON-YEAR
+               END-IF
+               MOVE LOG-DATE-ANO TO WS-PRIOR-ANO
+               MOVE LOG-DATE-MES TO WS-PRIOR-MES
+               MOVE LOG-DATE-DIA TO WS-PRIOR-DIA
+           END-IF.
+           ADD LOG-SALES-TAX TO WS-DAY-TOTAL.
+           ADD LOG-SALES-TAX TO WS-MONTH-TOTAL.
+           ADD LOG-SALES-TAX TO WS-YEAR-TOTAL.
+           ADD LOG-SALES-TAX TO WS-GRAND-TOTAL.
+           PERFORM 1000-READ-TAX-LOG-RECORD.
+      *
+       3000-BREAK-ON-DAY.
+           MOVE WS-DAY-TOTAL TO WS-EDIT-BREAK-TOTAL.
+           DISPLAY "  DAY   " WS-PRIOR-DIA "/" WS-PRIOR-MES "/"
+               WS-PRIOR-ANO " TOTAL TAX. . : " WS-EDIT-BREAK-TOTAL.
+           MOVE ZERO TO WS-DAY-TOTAL.
+      *
+       3100-BREAK-ON-MONTH.
+           MOVE WS-MONTH-TOTAL TO WS-EDIT-BREAK-TOTAL.
+           DISPLAY "MONTH   " WS-PRIOR-MES "/" WS-PRIOR-ANO
+               " TOTAL TAX. . . . . : " WS-EDIT-BREAK-TOTAL.
+           MOVE ZERO TO WS-MONTH-TOTAL.
+      *
+       3200-BREAK-ON-YEAR.
+           MOVE WS-YEAR-TOTAL TO WS-EDIT-BREAK-TOTAL.
+           DISPLAY "YEAR    " WS-PRIOR-ANO
+               " TOTAL TAX. . . . . . . . : " WS-EDIT-BREAK-TOTAL.
+           MOVE ZERO TO WS-YEAR-TOTAL.
+       END PROGRAM TAXCTRLB.
