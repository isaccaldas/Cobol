@@ -11,32 +11,602 @@
       *DESCRIÇÃO     PROGAMA PARA FINS DE ESTUDO, PERMITE CALCULAR A
       *              TAXA DE VENDAS UM VALOR INFORMADA POR UM USUÁRIO.
       *              O ZERO ENCERRA O PROGRAMA.
+      *
+      *MANUTENÇÃO
+      *DATA          09/08/2026
+      *DESCRIÇÃO     A ALIQUOTA DE .0785 DEIXOU DE SER UM LITERAL NO
+      *              COMPUTE E PASSOU A SER LIDA DO ARQUIVO MESTRE DE
+      *              ALIQUOTAS (TAXRATE), CARREGADO EM TABELA NA
+      *              MEMORIA NO INICIO DO PROGRAMA. SE NENHUMA FAIXA
+      *              VIGENTE FOR ENCONTRADA, USA A ALIQUOTA PADRAO
+      *              COMO FALLBACK.
+      *DATA          09/08/2026
+      *DESCRIÇÃO     SALES-AMOUNT NEGATIVO REJEITADO EM
+      *              120-PROMPT-AND-VALIDATE-AMOUNT PASSOU A SER
+      *              REGISTRADO NO LOG CENTRAL DE EXCECOES (EXCPLOG1),
+      *              COMPARTILHADO COM ENTRADA E SISPB004.
+      *DATA          09/08/2026
+      *DESCRIÇÃO     WS-JURISDICTION DEIXOU DE FICAR FIXO EM "NA": NO
+      *              MODO INTERATIVO PASSA A SER PERGUNTADO A CADA
+      *              VENDA (130-ACCEPT-JURISDICTION) E NO MODO BATCH
+      *              VEM DE TXN-STATE-CODE, PERMITINDO QUE CADA VENDA
+      *              SEJA TRIBUTADA PELA ALIQUOTA DA PROPRIA
+      *              JURISDICAO EM VEZ DE UMA UNICA ALIQUOTA NACIONAL.
+      *DATA          09/08/2026
+      *DESCRIÇÃO     O MODO BATCH PASSOU A ACEITAR UMA FAIXA DE
+      *              CONTA (PARTICAO) OPCIONAL EM
+      *              055-SELECT-PARTITION-BOUNDS: CADA EXECUCAO SO
+      *              PROCESSA AS TRANSACOES DA SUA FAIXA E GRAVA EM UM
+      *              TAXLOG/TAXCHKPT PROPRIO DA PARTICAO (NOME
+      *              MONTADO EM WS-TAXLOG-FILENAME/WS-CHECKPOINT-
+      *              FILENAME), PERMITINDO QUE O JCL DISPARE VARIAS
+      *              PARTICOES DESTE MESMO PROGRAMA EM PARALELO NO DIA
+      *              DE MAIOR VOLUME SEM UMA DISPUTAR O ARQUIVO DA
+      *              OUTRA.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAX-RATE-MASTER ASSIGN TO "TAXRATE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TR-KEY
+               FILE STATUS IS WS-TAXRATE-STATUS.
+      *
+           SELECT SALES-TXN-FILE ASSIGN TO "SALESTXN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SALESTXN-STATUS.
+      *
+      *
+      * TAXLOG E TAXCHKPT SAO ATRIBUIDOS DINAMICAMENTE (VIA
+      * WS-TAXLOG-FILENAME/WS-CHECKPOINT-FILENAME) PARA QUE CADA
+      * PARTICAO DO LOTE GRAVE NO SEU PROPRIO PAR DE ARQUIVOS - VEJA
+      * 055-SELECT-PARTITION-BOUNDS.
+           SELECT SALES-TAX-LOG-FILE ASSIGN TO WS-TAXLOG-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAXLOG-STATUS.
+      *
+           SELECT CHECKPOINT-FILE ASSIGN TO WS-CHECKPOINT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+      *
+           SELECT TAX-CSV-FILE ASSIGN TO WS-TAXCSV-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAXCSV-STATUS.
+      *
+      * QUANDO A EXECUCAO E PARTICIONADA, SALES-TAX-LOG-FILE GRAVA NO
+      * ARQUIVO PROPRIO DA PARTICAO (TAXLOG-nnnnnn) E ESTE SEGUNDO
+      * ARQUIVO, SEMPRE "TAXLOG" DE FORMA FIXA, RECEBE A MESMA
+      * GRAVACAO EM MODO EXTEND - E O QUE TAXRECON/TAXARCHV/TAXCTRLB/
+      * TAXANNL LEEM, ENTAO PRECISA ACUMULAR TODAS AS PARTICOES DO DIA
+      * E NUNCA SER TRUNCADO POR UMA DELAS.
+           SELECT CONSOLIDATED-TAX-LOG-FILE ASSIGN TO "TAXLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONSOL-TAXLOG-STATUS.
       *
        DATA DIVISION.
        FILE SECTION.
+       FD  TAX-RATE-MASTER.
+           COPY TAXRATE.
+      *
+       FD  SALES-TXN-FILE.
+           COPY TAXTXN.
+      *
+       FD  SALES-TAX-LOG-FILE.
+           COPY TAXLOG.
+      *
+      * MESMO LAYOUT DE TAXLOG.CPY, REPETIDO COM PREFIXO PROPRIO (A
+      * COPY TAXLOG JA FOI USADA ACIMA PARA SALES-TAX-LOG-FILE E NAO
+      * PODE DEFINIR O MESMO NOME DE DADO DUAS VEZES NO MESMO
+      * PROGRAMA) - MESMA TECNICA JA USADA POR TAXARCHV.cbl PARA O SEU
+      * ARQUIVO DE TRABALHO.
+       FD  CONSOLIDATED-TAX-LOG-FILE.
+       01  CONSOL-TAX-LOG-RECORD.
+           05  CTL-BUSINESS-DATE           PIC 9(08).
+           05  CTL-ACCOUNT-NUMBER          PIC X(06).
+           05  CTL-STATE-CODE              PIC X(02).
+           05  CTL-SALES-AMOUNT            PIC 9(5)V99.
+           05  CTL-SALES-TAX               PIC 9(5)V99.
+      *
+      * RESTART/CHECKPOINT RECORD - WRITTEN EVERY WS-CHECKPOINT-
+      * INTERVAL TRANSACTIONS SO A RERUN AFTER AN ABEND CAN SKIP
+      * THE TRANSACTIONS ALREADY TAXED AND LOGGED.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CHK-BUSINESS-DATE           PIC 9(08).
+           05  CHK-TXN-COUNT               PIC 9(07).
+           05  CHK-TOTAL-AMOUNT            PIC 9(09)V99.
+           05  CHK-TOTAL-TAX               PIC 9(09)V99.
+      *
+      * DELIMITED EXPORT OF THE SAME DATA WRITTEN TO SALES-TAX-LOG-
+      * FILE, FOR ANALYSTS WHO WANT TO PICK THE DAY'S RUN UP DIRECTLY
+      * IN A SPREADSHEET OR BI TOOL INSTEAD OF RETYPING IT.
+       FD  TAX-CSV-FILE.
+       01  TAX-CSV-RECORD                  PIC X(80).
+      *
        WORKING-STORAGE SECTION.
       *
        77  END-OF-SESSION-SWITCH                  PIC X       VALUE "N".
        77  SALES-AMOUNT                           PIC 9(5)V99.
        77  SALES-TAX                              PIC Z,ZZZ.99.
+       77  WS-SALES-TAX-AMT                       PIC 9(5)V99.
+      *
+       77  WS-TAXRATE-STATUS               PIC X(02)   VALUE "00".
+       77  WS-TODAY-DATE                   PIC 9(08).
+       77  WS-JURISDICTION                 PIC X(02)   VALUE "NA".
+       77  WS-APPLICABLE-TAX-RATE          PIC 9V9(04).
+       77  WS-DEFAULT-TAX-RATE             PIC 9V9(04) VALUE .0785.
+       77  WS-RATE-FOUND-SWITCH            PIC X       VALUE "N".
+       77  WS-RATE-SEARCH-IDX              PIC 9(03)   VALUE ZERO.
+      *
+       01  TAX-RATE-TABLE.
+           05  TAX-RATE-TABLE-COUNT        PIC 9(03)   VALUE ZERO.
+           05  TAX-RATE-TABLE-ENTRY OCCURS 50 TIMES.
+               10  TRT-JURISDICTION        PIC X(02).
+               10  TRT-EFF-DATE            PIC 9(08).
+               10  TRT-END-DATE            PIC 9(08).
+               10  TRT-TAX-RATE            PIC 9V9(04).
+               10  TRT-STATUS              PIC X(01).
+      *
+      * WS-SALES-AMOUNT-INPUT IS SIGNED SO A NEGATIVE ENTRY CAN BE
+      * DETECTED BEFORE IT EVER REACHES THE UNSIGNED SALES-AMOUNT
+      * FIELD USED IN THE TAX COMPUTATION.
+       77  WS-SALES-AMOUNT-INPUT           PIC S9(5)V99.
+       77  WS-INPUT-VALID-SWITCH           PIC X       VALUE "N".
+      *
+      * BATCH (END-OF-DAY) MODE CONTROL FIELDS.
+       77  WS-RUN-MODE                     PIC X       VALUE "I".
+           88  WS-MODE-BATCH                           VALUE "B".
+           88  WS-MODE-INTERACTIVE                     VALUE "I".
+       77  WS-SALESTXN-STATUS              PIC X(02)   VALUE "00".
+       77  WS-TAXLOG-STATUS                PIC X(02)   VALUE "00".
+       77  WS-CONSOL-TAXLOG-STATUS         PIC X(02)   VALUE "00".
+       77  WS-BATCH-EOF-SWITCH             PIC X       VALUE "N".
+      *
+      * CSV EXPORT CONTROL FIELDS.
+       77  WS-CSV-EXPORT-SWITCH            PIC X       VALUE "N".
+           88  WS-CSV-EXPORT-WANTED                    VALUE "Y".
+       77  WS-TAXCSV-STATUS                PIC X(02)   VALUE "00".
+       77  WS-CSV-AMOUNT-EDIT               PIC Z(04)9.99.
+       77  WS-CSV-TAX-EDIT                  PIC Z(04)9.99.
+      *
+      * BATCH PARTITION CONTROL FIELDS (SEE 055-SELECT-PARTITION-
+      * BOUNDS). WS-TAXLOG-FILENAME/WS-CHECKPOINT-FILENAME START OUT
+      * AT THE ORIGINAL UNPARTITIONED NAMES SO A RUN WITH NO
+      * PARTITIONING BEHAVES EXACTLY AS BEFORE.
+       77  WS-PARTITION-SWITCH             PIC X       VALUE "N".
+           88  WS-PARTITION-MODE                       VALUE "Y".
+       77  WS-PARTITION-LOW-ACCT           PIC X(06)   VALUE LOW-VALUE.
+       77  WS-PARTITION-HIGH-ACCT          PIC X(06)   VALUE HIGH-VALUE.
+       77  WS-TAXLOG-FILENAME              PIC X(20)   VALUE "TAXLOG".
+       77  WS-CHECKPOINT-FILENAME          PIC X(20)   VALUE "TAXCHKPT".
+       77  WS-TAXCSV-FILENAME              PIC X(20)   VALUE "TAXCSV".
+       77  WS-IN-PARTITION-SWITCH          PIC X       VALUE "N".
+      *
+      * DAILY SUMMARY REPORT TOTALS.
+       77  WS-BATCH-TXN-COUNT              PIC 9(07)   VALUE ZERO.
+       77  WS-BATCH-TOTAL-AMOUNT           PIC 9(09)V99 VALUE ZERO.
+       77  WS-BATCH-TOTAL-TAX              PIC 9(09)V99 VALUE ZERO.
+       77  WS-BATCH-AVERAGE-SALE           PIC 9(07)V99 VALUE ZERO.
+       77  WS-EDIT-TXN-COUNT               PIC ZZZ,ZZ9.
+       77  WS-EDIT-TOTAL-AMOUNT            PIC Z,ZZZ,ZZZ,ZZ9.99.
+       77  WS-EDIT-TOTAL-TAX               PIC Z,ZZZ,ZZZ,ZZ9.99.
+       77  WS-EDIT-AVERAGE-SALE            PIC Z,ZZZ,ZZ9.99.
+      *
+      * RESTART/CHECKPOINT CONTROL FIELDS.
+       77  WS-CHECKPOINT-STATUS            PIC X(02)   VALUE "00".
+       77  WS-CHECKPOINT-INTERVAL          PIC 9(03)   VALUE 50.
+       77  WS-RESTART-COUNT                PIC 9(07)   VALUE ZERO.
+       77  WS-SKIP-IDX                     PIC 9(07)   VALUE ZERO.
+       77  WS-CHECKPOINT-QUOTIENT          PIC 9(07)   VALUE ZERO.
+       77  WS-CHECKPOINT-REMAINDER         PIC 9(03)   VALUE ZERO.
+      *
+      * PARAMETROS PASSADOS AO SUBPROGRAMA EXCPLOG1 QUANDO UM
+      * SALES-AMOUNT E REJEITADO (VEJA Programas/EXCEPTION_LOG.cbl).
+       77  WS-EXCLOG-PROGRAM-ID            PIC X(08) VALUE "CALC1000".
+       77  WS-EXCLOG-FIELD-NAME            PIC X(20).
+       77  WS-EXCLOG-BAD-VALUE             PIC X(20).
+      * EDITADO DE FORMA SINALIZADA ANTES DE IR PARA O LOG - O CAMPO
+      * ALFANUMERICO ACIMA, RECEBENDO O VALOR NUMERICO SINALIZADO
+      * DIRETO, PERDERIA O SINAL E O PONTO DECIMAL.
+       77  WS-EXCLOG-BAD-VALUE-EDIT         PIC -(05)9.99.
       *
        PROCEDURE DIVISION.
       *
        000-CALCULATE-SALES-TAX.
 
-           PERFORM 100-CALCULATE-ONE-SALES-TAX
-               UNTIL END-OF-SESSION-SWITCH = "Y".
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+           PERFORM 200-LOAD-TAX-RATE-TABLE.
+           PERFORM 050-SELECT-RUN-MODE.
+           IF WS-MODE-BATCH
+               PERFORM 500-RUN-BATCH-MODE
+           ELSE
+               PERFORM 100-CALCULATE-ONE-SALES-TAX
+                   UNTIL END-OF-SESSION-SWITCH = "Y"
+           END-IF.
            DISPLAY "END OF SESSION.".
            STOP RUN.
+      *
+      ******************************************************************
+      * 050-SELECT-RUN-MODE
+      * Lets the operator choose between the original one-at-a-time
+      * interactive session and unattended end-of-day batch mode.
+      ******************************************************************
+       050-SELECT-RUN-MODE.
+           DISPLAY "ENTER RUN MODE - I = INTERACTIVE, B = BATCH: ".
+           ACCEPT WS-RUN-MODE.
+           IF NOT WS-MODE-BATCH
+               MOVE "I" TO WS-RUN-MODE
+           ELSE
+               DISPLAY "ALSO EXPORT THE TAX LOG AS CSV? Y/N: "
+               ACCEPT WS-CSV-EXPORT-SWITCH
+               PERFORM 055-SELECT-PARTITION-BOUNDS
+           END-IF.
+      *
+      ******************************************************************
+      * 055-SELECT-PARTITION-BOUNDS
+      * Lets the operator (or the JCL step invoking this run) restrict
+      * this batch run to one account-number partition of
+      * SALES-TXN-FILE, each partition writing to its own TAXLOG/
+      * TAXCHKPT pair so several partitions of the same heavy day can
+      * run at once without one overwriting another's output.
+      ******************************************************************
+       055-SELECT-PARTITION-BOUNDS.
+           DISPLAY "PARTITION THIS RUN BY ACCOUNT RANGE? Y/N: ".
+           ACCEPT WS-PARTITION-SWITCH.
+           IF WS-PARTITION-MODE
+               DISPLAY "LOW ACCOUNT NUMBER IN THIS PARTITION: "
+               ACCEPT WS-PARTITION-LOW-ACCT
+               DISPLAY "HIGH ACCOUNT NUMBER IN THIS PARTITION: "
+               ACCEPT WS-PARTITION-HIGH-ACCT
+               STRING "TAXLOG-" WS-PARTITION-LOW-ACCT
+                       DELIMITED BY SIZE
+                   INTO WS-TAXLOG-FILENAME
+               STRING "TAXCHKPT-" WS-PARTITION-LOW-ACCT
+                       DELIMITED BY SIZE
+                   INTO WS-CHECKPOINT-FILENAME
+               STRING "TAXCSV-" WS-PARTITION-LOW-ACCT
+                       DELIMITED BY SIZE
+                   INTO WS-TAXCSV-FILENAME
+           END-IF.
       *
        100-CALCULATE-ONE-SALES-TAX.
-           DISPLAY "------------------------------------"
-           DISPLAY "TO END PROGRAM, ENTER 0.".
-           DISPLAY "TO CALCULATE SALES TAX, ENTER THE SALES AMOUNT.".
-           ACCEPT SALES-AMOUNT.
+           DISPLAY "------------------------------------".
+           PERFORM 110-ACCEPT-SALES-AMOUNT.
            IF SALES-AMOUNT = ZERO
                 MOVE "Y" TO END-OF-SESSION-SWITCH
            ELSE
-               COMPUTE SALES-TAX ROUNDED =
-                   SALES-AMOUNT *.0785
+               PERFORM 130-ACCEPT-JURISDICTION
+               PERFORM 250-GET-APPLICABLE-TAX-RATE
+               COMPUTE WS-SALES-TAX-AMT ROUNDED =
+                   SALES-AMOUNT * WS-APPLICABLE-TAX-RATE
+               MOVE WS-SALES-TAX-AMT TO SALES-TAX
                DISPLAY "SALES TAX = " SALES-TAX.
+      *
+      ******************************************************************
+      * 110-ACCEPT-SALES-AMOUNT
+      * Re-prompts until a valid (non-negative) sales amount is
+      * keyed in. ZERO is still the sentinel that ends the session,
+      * so it is passed through here and trapped by the caller.
+      ******************************************************************
+       110-ACCEPT-SALES-AMOUNT.
+           MOVE "N" TO WS-INPUT-VALID-SWITCH.
+           PERFORM 120-PROMPT-AND-VALIDATE-AMOUNT
+               UNTIL WS-INPUT-VALID-SWITCH = "Y".
+      *
+       120-PROMPT-AND-VALIDATE-AMOUNT.
+           DISPLAY "TO END PROGRAM, ENTER 0.".
+           DISPLAY "TO CALCULATE SALES TAX, ENTER THE SALES AMOUNT.".
+           ACCEPT WS-SALES-AMOUNT-INPUT.
+           IF WS-SALES-AMOUNT-INPUT < ZERO
+               DISPLAY "INVALID ENTRY - SALES AMOUNT CANNOT BE "
+                   "NEGATIVE. PLEASE TRY AGAIN."
+               MOVE "SALES-AMOUNT" TO WS-EXCLOG-FIELD-NAME
+               MOVE WS-SALES-AMOUNT-INPUT TO WS-EXCLOG-BAD-VALUE-EDIT
+               MOVE WS-EXCLOG-BAD-VALUE-EDIT TO WS-EXCLOG-BAD-VALUE
+               CALL "EXCPLOG1" USING WS-EXCLOG-PROGRAM-ID
+                   WS-EXCLOG-FIELD-NAME
+                   WS-EXCLOG-BAD-VALUE
+           ELSE
+               MOVE WS-SALES-AMOUNT-INPUT TO SALES-AMOUNT
+               MOVE "Y" TO WS-INPUT-VALID-SWITCH
+           END-IF.
+      *
+      ******************************************************************
+      * 130-ACCEPT-JURISDICTION
+      * Asks which jurisdiction the sale happened in so the right
+      * per-state rate, not one flat national rate, gets applied.
+      ******************************************************************
+       130-ACCEPT-JURISDICTION.
+           DISPLAY "ENTER THE STATE/JURISDICTION CODE: ".
+           ACCEPT WS-JURISDICTION.
+      *
+      ******************************************************************
+      * 200-LOAD-TAX-RATE-TABLE
+      * Reads the tax rate master file once, at startup, into an
+      * in-memory table so every sale can be taxed with a fast table
+      * lookup instead of a file READ per transaction.
+      ******************************************************************
+       200-LOAD-TAX-RATE-TABLE.
+           MOVE ZERO TO TAX-RATE-TABLE-COUNT.
+           OPEN INPUT TAX-RATE-MASTER.
+           IF WS-TAXRATE-STATUS = "00"
+               PERFORM 210-READ-TAX-RATE-RECORD
+               PERFORM 220-BUILD-TAX-RATE-TABLE-ROW
+                   UNTIL WS-TAXRATE-STATUS = "10"
+               CLOSE TAX-RATE-MASTER
+           ELSE
+               DISPLAY "TAX RATE MASTER NOT AVAILABLE, USING DEFAULT "
+                   "RATE OF " WS-DEFAULT-TAX-RATE "."
+           END-IF.
+      *
+       210-READ-TAX-RATE-RECORD.
+           READ TAX-RATE-MASTER NEXT RECORD
+               AT END MOVE "10" TO WS-TAXRATE-STATUS
+           END-READ.
+      *
+       220-BUILD-TAX-RATE-TABLE-ROW.
+           IF TAX-RATE-TABLE-COUNT < 50
+               ADD 1 TO TAX-RATE-TABLE-COUNT
+               MOVE TR-JURISDICTION TO
+                   TRT-JURISDICTION (TAX-RATE-TABLE-COUNT)
+               MOVE TR-EFF-DATE TO
+                   TRT-EFF-DATE (TAX-RATE-TABLE-COUNT)
+               MOVE TR-END-DATE TO
+                   TRT-END-DATE (TAX-RATE-TABLE-COUNT)
+               MOVE TR-TAX-RATE TO
+                   TRT-TAX-RATE (TAX-RATE-TABLE-COUNT)
+               MOVE TR-STATUS TO
+                   TRT-STATUS (TAX-RATE-TABLE-COUNT)
+           END-IF.
+           PERFORM 210-READ-TAX-RATE-RECORD.
+      *
+      ******************************************************************
+      * 250-GET-APPLICABLE-TAX-RATE
+      * Looks up the table entry for WS-JURISDICTION whose effective
+      * range covers WS-TODAY-DATE and whose status is active. Falls
+      * back to WS-DEFAULT-TAX-RATE when no row applies.
+      ******************************************************************
+       250-GET-APPLICABLE-TAX-RATE.
+           MOVE "N" TO WS-RATE-FOUND-SWITCH.
+           MOVE WS-DEFAULT-TAX-RATE TO WS-APPLICABLE-TAX-RATE.
+           MOVE 1 TO WS-RATE-SEARCH-IDX.
+           IF TAX-RATE-TABLE-COUNT > ZERO
+               PERFORM 260-CHECK-TAX-RATE-TABLE-ROW
+                   UNTIL WS-RATE-SEARCH-IDX > TAX-RATE-TABLE-COUNT
+                       OR WS-RATE-FOUND-SWITCH = "Y"
+           END-IF.
+      *
+       260-CHECK-TAX-RATE-TABLE-ROW.
+           IF TRT-JURISDICTION (WS-RATE-SEARCH-IDX) = WS-JURISDICTION
+               AND TRT-STATUS (WS-RATE-SEARCH-IDX) = "A"
+               AND TRT-EFF-DATE (WS-RATE-SEARCH-IDX) NOT > WS-TODAY-DATE
+               AND TRT-END-DATE (WS-RATE-SEARCH-IDX) NOT < WS-TODAY-DATE
+               MOVE TRT-TAX-RATE (WS-RATE-SEARCH-IDX)
+                   TO WS-APPLICABLE-TAX-RATE
+               MOVE "Y" TO WS-RATE-FOUND-SWITCH
+           END-IF.
+           ADD 1 TO WS-RATE-SEARCH-IDX.
+      *
+      ******************************************************************
+      * 500-RUN-BATCH-MODE
+      * Reads a full day of register tickets from SALES-TXN-FILE and
+      * writes the matching computed tax for each one to
+      * SALES-TAX-LOG-FILE, unattended.
+      ******************************************************************
+       500-RUN-BATCH-MODE.
+           MOVE "N" TO WS-BATCH-EOF-SWITCH.
+           PERFORM 470-LOAD-CHECKPOINT.
+           OPEN INPUT SALES-TXN-FILE.
+           IF WS-SALESTXN-STATUS NOT = "00"
+               DISPLAY "SALES-TXN-FILE NOT AVAILABLE - STATUS "
+                   WS-SALESTXN-STATUS "."
+           ELSE
+               IF WS-RESTART-COUNT > ZERO
+                   DISPLAY "RESTARTING AFTER CHECKPOINT - SKIPPING "
+                       WS-RESTART-COUNT " ALREADY-PROCESSED RECORD(S)."
+                   PERFORM 480-SKIP-PROCESSED-TXN
+                       VARYING WS-SKIP-IDX FROM 1 BY 1
+                       UNTIL WS-SKIP-IDX > WS-RESTART-COUNT
+                   OPEN EXTEND SALES-TAX-LOG-FILE
+                   IF WS-CSV-EXPORT-WANTED
+                       OPEN EXTEND TAX-CSV-FILE
+                   END-IF
+               ELSE
+                   OPEN OUTPUT SALES-TAX-LOG-FILE
+                   IF WS-CSV-EXPORT-WANTED
+                       OPEN OUTPUT TAX-CSV-FILE
+                       PERFORM 530-WRITE-CSV-HEADER
+                   END-IF
+               END-IF
+               IF WS-PARTITION-MODE
+                   OPEN EXTEND CONSOLIDATED-TAX-LOG-FILE
+                   IF WS-CONSOL-TAXLOG-STATUS = "35"
+                       OPEN OUTPUT CONSOLIDATED-TAX-LOG-FILE
+                       CLOSE CONSOLIDATED-TAX-LOG-FILE
+                       OPEN EXTEND CONSOLIDATED-TAX-LOG-FILE
+                   END-IF
+               END-IF
+               PERFORM 510-READ-SALES-TXN
+               PERFORM 520-PROCESS-ONE-BATCH-TXN
+                   UNTIL WS-BATCH-EOF-SWITCH = "Y"
+               CLOSE SALES-TXN-FILE
+               CLOSE SALES-TAX-LOG-FILE
+               IF WS-CSV-EXPORT-WANTED
+                   CLOSE TAX-CSV-FILE
+               END-IF
+               IF WS-PARTITION-MODE
+                   CLOSE CONSOLIDATED-TAX-LOG-FILE
+               END-IF
+               PERFORM 490-CLEAR-CHECKPOINT
+               PERFORM 600-PRINT-DAILY-SUMMARY
+           END-IF.
+      *
+      ******************************************************************
+      * 510-READ-SALES-TXN
+      * Reads the next transaction belonging to this run's account
+      * partition, skipping over any record outside
+      * WS-PARTITION-LOW-ACCT/WS-PARTITION-HIGH-ACCT. When no
+      * partition was selected those bounds are LOW-VALUE/HIGH-VALUE,
+      * so every record matches and this behaves exactly like an
+      * unpartitioned read.
+      ******************************************************************
+       510-READ-SALES-TXN.
+           MOVE "N" TO WS-IN-PARTITION-SWITCH.
+           PERFORM 515-READ-NEXT-TXN-RECORD
+               UNTIL WS-BATCH-EOF-SWITCH = "Y"
+                   OR WS-IN-PARTITION-SWITCH = "Y".
+      *
+       515-READ-NEXT-TXN-RECORD.
+           READ SALES-TXN-FILE
+               AT END MOVE "Y" TO WS-BATCH-EOF-SWITCH
+           END-READ.
+           IF WS-BATCH-EOF-SWITCH NOT = "Y"
+               IF TXN-ACCOUNT-NUMBER NOT < WS-PARTITION-LOW-ACCT
+                   AND TXN-ACCOUNT-NUMBER NOT > WS-PARTITION-HIGH-ACCT
+                   MOVE "Y" TO WS-IN-PARTITION-SWITCH
+               END-IF
+           END-IF.
+      *
+      ******************************************************************
+      * 470-LOAD-CHECKPOINT
+      * If a checkpoint from a prior, abended run is present, restores
+      * the transaction count and running totals so far so the rerun
+      * resumes instead of reprocessing the whole file.
+      ******************************************************************
+       470-LOAD-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-COUNT.
+           MOVE ZERO TO WS-BATCH-TXN-COUNT.
+           MOVE ZERO TO WS-BATCH-TOTAL-AMOUNT.
+           MOVE ZERO TO WS-BATCH-TOTAL-TAX.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       IF CHK-BUSINESS-DATE = WS-TODAY-DATE
+                           MOVE CHK-TXN-COUNT TO WS-RESTART-COUNT
+                           MOVE CHK-TXN-COUNT TO WS-BATCH-TXN-COUNT
+                           MOVE CHK-TOTAL-AMOUNT
+                               TO WS-BATCH-TOTAL-AMOUNT
+                           MOVE CHK-TOTAL-TAX TO WS-BATCH-TOTAL-TAX
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+      *
+      ******************************************************************
+      * 480-SKIP-PROCESSED-TXN
+      * Discards transactions that a prior run already taxed and
+      * logged, so they are not written to SALES-TAX-LOG-FILE twice.
+      ******************************************************************
+       480-SKIP-PROCESSED-TXN.
+           PERFORM 510-READ-SALES-TXN.
+      *
+      ******************************************************************
+      * 485-WRITE-CHECKPOINT
+      * Saves progress every WS-CHECKPOINT-INTERVAL transactions.
+      ******************************************************************
+       485-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-TODAY-DATE TO CHK-BUSINESS-DATE.
+           MOVE WS-BATCH-TXN-COUNT TO CHK-TXN-COUNT.
+           MOVE WS-BATCH-TOTAL-AMOUNT TO CHK-TOTAL-AMOUNT.
+           MOVE WS-BATCH-TOTAL-TAX TO CHK-TOTAL-TAX.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+      *
+      ******************************************************************
+      * 490-CLEAR-CHECKPOINT
+      * A clean end-of-run means there is nothing left to restart, so
+      * the checkpoint is reset to an empty file.
+      ******************************************************************
+       490-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+      *
+       520-PROCESS-ONE-BATCH-TXN.
+           MOVE TXN-SALES-AMOUNT TO SALES-AMOUNT.
+           MOVE TXN-STATE-CODE TO WS-JURISDICTION.
+           PERFORM 250-GET-APPLICABLE-TAX-RATE.
+           COMPUTE WS-SALES-TAX-AMT ROUNDED =
+               SALES-AMOUNT * WS-APPLICABLE-TAX-RATE.
+           MOVE WS-TODAY-DATE      TO LOG-BUSINESS-DATE.
+           MOVE TXN-ACCOUNT-NUMBER  TO LOG-ACCOUNT-NUMBER.
+           MOVE WS-JURISDICTION     TO LOG-STATE-CODE.
+           MOVE SALES-AMOUNT        TO LOG-SALES-AMOUNT.
+           MOVE WS-SALES-TAX-AMT     TO LOG-SALES-TAX.
+           WRITE SALES-TAX-LOG-RECORD.
+           IF WS-PARTITION-MODE
+               MOVE LOG-BUSINESS-DATE TO CTL-BUSINESS-DATE
+               MOVE LOG-ACCOUNT-NUMBER TO CTL-ACCOUNT-NUMBER
+               MOVE LOG-STATE-CODE TO CTL-STATE-CODE
+               MOVE LOG-SALES-AMOUNT TO CTL-SALES-AMOUNT
+               MOVE LOG-SALES-TAX TO CTL-SALES-TAX
+               WRITE CONSOL-TAX-LOG-RECORD
+           END-IF.
+           IF WS-CSV-EXPORT-WANTED
+               PERFORM 535-WRITE-CSV-DETAIL-LINE
+           END-IF.
+           ADD 1 TO WS-BATCH-TXN-COUNT.
+           ADD SALES-AMOUNT TO WS-BATCH-TOTAL-AMOUNT.
+           ADD WS-SALES-TAX-AMT TO WS-BATCH-TOTAL-TAX.
+           DIVIDE WS-BATCH-TXN-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER.
+           IF WS-CHECKPOINT-REMAINDER = ZERO
+               PERFORM 485-WRITE-CHECKPOINT
+           END-IF.
+           PERFORM 510-READ-SALES-TXN.
+      *
+      ******************************************************************
+      * 530-WRITE-CSV-HEADER / 535-WRITE-CSV-DETAIL-LINE
+      * Mirror the SALES-TAX-LOG-FILE records out to TAX-CSV-FILE in
+      * comma-delimited form so a BI/Excel tool can read the day's
+      * run directly instead of it being retyped from a printout.
+      ******************************************************************
+       530-WRITE-CSV-HEADER.
+           STRING "BUSINESS-DATE,ACCOUNT-NUMBER,STATE-CODE,SALES-AMOUNT"
+                   DELIMITED BY SIZE
+                   ",SALES-TAX" DELIMITED BY SIZE
+               INTO TAX-CSV-RECORD.
+           WRITE TAX-CSV-RECORD.
+      *
+       535-WRITE-CSV-DETAIL-LINE.
+           MOVE SALES-AMOUNT TO WS-CSV-AMOUNT-EDIT.
+           MOVE WS-SALES-TAX-AMT TO WS-CSV-TAX-EDIT.
+           STRING LOG-BUSINESS-DATE        DELIMITED BY SIZE
+                   ","                     DELIMITED BY SIZE
+                   LOG-ACCOUNT-NUMBER      DELIMITED BY SIZE
+                   ","                     DELIMITED BY SIZE
+                   LOG-STATE-CODE          DELIMITED BY SIZE
+                   ","                     DELIMITED BY SIZE
+                   WS-CSV-AMOUNT-EDIT      DELIMITED BY SIZE
+                   ","                     DELIMITED BY SIZE
+                   WS-CSV-TAX-EDIT         DELIMITED BY SIZE
+               INTO TAX-CSV-RECORD.
+           WRITE TAX-CSV-RECORD.
+      *
+      ******************************************************************
+      * 600-PRINT-DAILY-SUMMARY
+      * Gives the close-out clerk one number to reconcile against the
+      * till instead of a scroll of per-transaction DISPLAY lines.
+      ******************************************************************
+       600-PRINT-DAILY-SUMMARY.
+           IF WS-BATCH-TXN-COUNT > ZERO
+               COMPUTE WS-BATCH-AVERAGE-SALE ROUNDED =
+                   WS-BATCH-TOTAL-AMOUNT / WS-BATCH-TXN-COUNT
+           ELSE
+               MOVE ZERO TO WS-BATCH-AVERAGE-SALE
+           END-IF.
+           MOVE WS-BATCH-TXN-COUNT    TO WS-EDIT-TXN-COUNT.
+           MOVE WS-BATCH-TOTAL-AMOUNT TO WS-EDIT-TOTAL-AMOUNT.
+           MOVE WS-BATCH-TOTAL-TAX    TO WS-EDIT-TOTAL-TAX.
+           MOVE WS-BATCH-AVERAGE-SALE TO WS-EDIT-AVERAGE-SALE.
+           DISPLAY "====================================".
+           DISPLAY "DAILY SALES TAX SUMMARY".
+           DISPLAY "====================================".
+           DISPLAY "TRANSACTION COUNT. . . : " WS-EDIT-TXN-COUNT.
+           DISPLAY "TOTAL SALES AMOUNT. . . : " WS-EDIT-TOTAL-AMOUNT.
+           DISPLAY "TOTAL SALES TAX . . . . : " WS-EDIT-TOTAL-TAX.
+           DISPLAY "AVERAGE SALE. . . . . . : " WS-EDIT-AVERAGE-SALE.
