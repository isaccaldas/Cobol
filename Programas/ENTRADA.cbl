@@ -4,27 +4,186 @@
       * Purpose:TESTE USANDO O ACCEPT
       * Tectonics: cobc
       ******************************************************************
+      *MANUTENÇÃO
+      *DATA          09/08/2026
+      *DESCRIÇÃO     ACCEPT DE NUMERO E NUMERO2 PASSOU A VALIDAR A
+      *              ENTRADA E REPETIR A PERGUNTA QUANDO O OPERADOR
+      *              DIGITAR UM VALOR NAO NUMERICO OU FORA DA FAIXA.
+      *DATA          09/08/2026
+      *DESCRIÇÃO     ACRESCENTADO UM MODO BATCH QUE LE UM ARQUIVO DE
+      *              CONTROLE (CODIGO DE FORMATO + VALOR-AMOSTRA) E
+      *              REPORTA COMO CADA PICTURE EDITADA DO PROGRAMA
+      *              APRESENTARIA AQUELE VALOR, SEM PRECISAR ESCREVER
+      *              UM PROGRAMA DE TESTE DESCARTAVEL A CADA PERGUNTA
+      *              DE "COMO ISSO VAI IMPRIMIR?".
+      *DATA          09/08/2026
+      *DESCRIÇÃO     ENTRADA INVALIDA EM NUMERO/NUMERO2 PASSOU A SER
+      *              REGISTRADA NO LOG CENTRAL DE EXCECOES (EXCPLOG1),
+      *              COMPARTILHADO COM SISPB004 E CALC1000.
+      *
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FORMAT-CONTROL-FILE ASSIGN TO "FMTTEST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FMTTEST-STATUS.
+      *
        DATA DIVISION.
        FILE SECTION.
+       FD  FORMAT-CONTROL-FILE.
+       01  FORMAT-CONTROL-RECORD.
+           05  FCR-FORMAT-CODE              PIC X(01).
+           05  FCR-SAMPLE-VALUE             PIC S9(5)V99.
+      *
        WORKING-STORAGE SECTION.
        77  NUMERO                       PIC 99.
        77  NUMERO2                      PIC ZZ,ZZ.
        77  NUMERO3                      PIC ZZ,ZZ.ZZ    VALUE 1000.
+      *
+      * CAMPOS DE ENTRADA EM FORMATO ALFANUMERICO, USADOS PARA TESTAR
+      * SE O QUE O OPERADOR DIGITOU E REALMENTE NUMERICO ANTES DE
+      * MOVER O VALOR PARA NUMERO/NUMERO2.
+       77  WS-ENTRADA-NUMERO             PIC X(02).
+       77  WS-ENTRADA-NUMERO2            PIC X(05).
+       77  WS-ENTRADA-VALIDA-SWITCH      PIC X(01)   VALUE "N".
+           88  WS-ENTRADA-E-VALIDA                    VALUE "Y".
+      *
+      * MODO DE EXECUCAO: I = SESSAO INTERATIVA ORIGINAL, B = TESTE DE
+      * FORMATOS EM LOTE A PARTIR DE FORMAT-CONTROL-FILE.
+       77  WS-RUN-MODE                   PIC X(01)   VALUE "I".
+           88  WS-MODE-INTERACTIVE                    VALUE "I".
+           88  WS-MODE-BATCH                           VALUE "B".
+       77  WS-FMTTEST-STATUS             PIC X(02)   VALUE "00".
+       77  WS-FMTTEST-EOF-SWITCH         PIC X(01)   VALUE "N".
+           88  WS-FMTTEST-EOF                          VALUE "Y".
+      *
+      * PARAMETROS PASSADOS AO SUBPROGRAMA EXCPLOG1 QUANDO UMA ENTRADA
+      * E REJEITADA (VEJA Programas/EXCEPTION_LOG.cbl).
+       77  WS-EXCLOG-PROGRAM-ID           PIC X(08)   VALUE "ENTRADA".
+       77  WS-EXCLOG-FIELD-NAME           PIC X(20).
+       77  WS-EXCLOG-BAD-VALUE            PIC X(20).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-
+            PERFORM 050-SELECT-RUN-MODE.
+            IF WS-MODE-BATCH
+                PERFORM 600-RUN-FORMAT-TESTER
+            ELSE
+                PERFORM 1000-ACEITAR-NUMERO
+                DISPLAY "NUMERO INFORMADO=" NUMERO
+                PERFORM 2000-ACEITAR-NUMERO2
+                DISPLAY "NUMERO INFORMADO=" NUMERO2
+                DISPLAY "NUMERO3=" NUMERO3
+            END-IF.
+            STOP RUN.
+      *
+      ******************************************************************
+      * 050-SELECT-RUN-MODE
+      * Lets the operator choose between the original interactive
+      * ACCEPT session and unattended format-control-file testing.
+      ******************************************************************
+       050-SELECT-RUN-MODE.
+            DISPLAY "ENTER RUN MODE - I = INTERACTIVE, B = BATCH: ".
+            ACCEPT WS-RUN-MODE.
+            IF NOT WS-MODE-BATCH
+                MOVE "I" TO WS-RUN-MODE
+            END-IF.
+      *
+      ******************************************************************
+      * 1000-ACEITAR-NUMERO
+      * Repete a pergunta enquanto o que foi digitado nao for um
+      * numero de 0 a 99.
+      ******************************************************************
+       1000-ACEITAR-NUMERO.
+            MOVE "N" TO WS-ENTRADA-VALIDA-SWITCH.
+            PERFORM 1010-PERGUNTAR-NUMERO
+                UNTIL WS-ENTRADA-E-VALIDA.
+      *
+       1010-PERGUNTAR-NUMERO.
             DISPLAY "INFORME UM VALOR: ".
-            ACCEPT NUMERO.
-            DISPLAY "NUMERO INFORMADO=" NUMERO.
-
+            ACCEPT WS-ENTRADA-NUMERO.
+            IF WS-ENTRADA-NUMERO IS NUMERIC
+                MOVE WS-ENTRADA-NUMERO TO NUMERO
+                MOVE "Y" TO WS-ENTRADA-VALIDA-SWITCH
+            ELSE
+                DISPLAY "ENTRADA INVALIDA, DIGITE APENAS NUMEROS."
+                MOVE "NUMERO" TO WS-EXCLOG-FIELD-NAME
+                MOVE WS-ENTRADA-NUMERO TO WS-EXCLOG-BAD-VALUE
+                CALL "EXCPLOG1" USING WS-EXCLOG-PROGRAM-ID
+                    WS-EXCLOG-FIELD-NAME
+                    WS-EXCLOG-BAD-VALUE
+            END-IF.
+      *
+      ******************************************************************
+      * 2000-ACEITAR-NUMERO2
+      * Repete a pergunta enquanto o que foi digitado nao for um
+      * numero de 0 a 99999.
+      ******************************************************************
+       2000-ACEITAR-NUMERO2.
+            MOVE "N" TO WS-ENTRADA-VALIDA-SWITCH.
+            PERFORM 2010-PERGUNTAR-NUMERO2
+                UNTIL WS-ENTRADA-E-VALIDA.
+      *
+       2010-PERGUNTAR-NUMERO2.
             DISPLAY "INFORME UM OUTRO VALOR: ".
-            ACCEPT NUMERO2.
-            DISPLAY "NUMERO INFORMADO=" NUMERO2.
-
-           DISPLAY "NUMERO3=" NUMERO3.
-
-            STOP RUN.
+            ACCEPT WS-ENTRADA-NUMERO2.
+            IF WS-ENTRADA-NUMERO2 IS NUMERIC
+                MOVE WS-ENTRADA-NUMERO2 TO NUMERO2
+                MOVE "Y" TO WS-ENTRADA-VALIDA-SWITCH
+            ELSE
+                DISPLAY "ENTRADA INVALIDA, DIGITE APENAS NUMEROS."
+                MOVE "NUMERO2" TO WS-EXCLOG-FIELD-NAME
+                MOVE WS-ENTRADA-NUMERO2 TO WS-EXCLOG-BAD-VALUE
+                CALL "EXCPLOG1" USING WS-EXCLOG-PROGRAM-ID
+                    WS-EXCLOG-FIELD-NAME
+                    WS-EXCLOG-BAD-VALUE
+            END-IF.
+      *
+      ******************************************************************
+      * 600-RUN-FORMAT-TESTER
+      * Reads FORMAT-CONTROL-FILE record by record and, for each one,
+      * reports how the picture clause named by FCR-FORMAT-CODE would
+      * edit FCR-SAMPLE-VALUE on DISPLAY. Valid codes:
+      *     1 = NUMERO   PIC 99
+      *     2 = NUMERO2  PIC ZZ,ZZ
+      *     3 = NUMERO3  PIC ZZ,ZZ.ZZ
+      ******************************************************************
+       600-RUN-FORMAT-TESTER.
+            OPEN INPUT FORMAT-CONTROL-FILE.
+            IF WS-FMTTEST-STATUS NOT = "00"
+                DISPLAY "FORMAT-CONTROL-FILE NOT AVAILABLE - STATUS "
+                    WS-FMTTEST-STATUS "."
+            ELSE
+                PERFORM 610-READ-FORMAT-CONTROL
+                PERFORM 620-REPORT-ONE-FORMAT-CODE
+                    UNTIL WS-FMTTEST-EOF
+                CLOSE FORMAT-CONTROL-FILE
+            END-IF.
+      *
+       610-READ-FORMAT-CONTROL.
+            READ FORMAT-CONTROL-FILE
+                AT END
+                    MOVE "Y" TO WS-FMTTEST-EOF-SWITCH
+            END-READ.
+      *
+       620-REPORT-ONE-FORMAT-CODE.
+            EVALUATE FCR-FORMAT-CODE
+                WHEN "1"
+                    MOVE FCR-SAMPLE-VALUE TO NUMERO
+                    DISPLAY FCR-FORMAT-CODE " " FCR-SAMPLE-VALUE
+                        " -> " NUMERO
+                WHEN "2"
+                    MOVE FCR-SAMPLE-VALUE TO NUMERO2
+                    DISPLAY FCR-FORMAT-CODE " " FCR-SAMPLE-VALUE
+                        " -> " NUMERO2
+                WHEN "3"
+                    MOVE FCR-SAMPLE-VALUE TO NUMERO3
+                    DISPLAY FCR-FORMAT-CODE " " FCR-SAMPLE-VALUE
+                        " -> " NUMERO3
+                WHEN OTHER
+                    DISPLAY "UNKNOWN FORMAT CODE: " FCR-FORMAT-CODE
+            END-EVALUATE.
+            PERFORM 610-READ-FORMAT-CONTROL.
        END PROGRAM YOUR-PROGRAM-NAME.
