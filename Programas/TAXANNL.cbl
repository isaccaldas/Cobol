@@ -0,0 +1,222 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      *PROGRAMADOR   ISAC CALDAS
+      *DATA          09/08/2026
+      *DESCRICAO     RELATORIO ANUAL DE IMPOSTO SOBRE VENDAS, TOTALIZADO
+      *              POR JURISDICAO (ESTADO), NO FORMATO EXIGIDO PARA A
+      *              DECLARACAO ANUAL. LE TANTO O SALES-TAX-LOG-FILE
+      *              (MOVIMENTO AINDA VIVO) QUANTO O ARQUIVO DE HISTORICO
+      *              (TAXHIST) GERADO POR TAXARCHV, JA QUE PARTE DO ANO
+      *              PEDIDO PODE JA TER SIDO ARQUIVADA.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TAXANNL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-TAX-LOG-FILE ASSIGN TO "TAXLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAXLOG-STATUS.
+      *
+           SELECT SALES-TAX-HISTORY-FILE ASSIGN TO "TAXHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAXHIST-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-TAX-LOG-FILE.
+           COPY TAXLOG.
+      *
+       FD  SALES-TAX-HISTORY-FILE.
+           COPY TAXHIST.
+      *
+       WORKING-STORAGE SECTION.
+       77  WS-TAXLOG-STATUS                PIC X(02)   VALUE "00".
+       77  WS-TAXHIST-STATUS               PIC X(02)   VALUE "00".
+       77  WS-TAXLOG-EOF-SWITCH            PIC X(01)   VALUE "N".
+           88  WS-TAXLOG-EOF                            VALUE "Y".
+       77  WS-TAXHIST-EOF-SWITCH           PIC X(01)   VALUE "N".
+           88  WS-TAXHIST-EOF                            VALUE "Y".
+      *
+      * ANO DE CALENDARIO PEDIDO PELO OPERADOR PARA A DECLARACAO.
+       77  WS-REPORT-YEAR                   PIC 9(04).
+       77  WS-RECORD-YEAR                   PIC 9(04).
+      *
+      * TABELA EM MEMORIA COM UMA LINHA POR JURISDICAO, ACUMULANDO O
+      * TOTAL DE VENDAS E O TOTAL DE IMPOSTO DEVIDO NO ANO PEDIDO.
+       01  ANNUAL-TABLE.
+           05  ANNUAL-TABLE-COUNT          PIC 9(03)   VALUE ZERO.
+           05  ANNUAL-TABLE-ROW OCCURS 50 TIMES
+                   INDEXED BY ANNL-IDX.
+               10  ANL-STATE-CODE          PIC X(02).
+               10  ANL-SALES-TOTAL         PIC 9(11)V99 VALUE ZERO.
+               10  ANL-TAX-TOTAL           PIC 9(11)V99 VALUE ZERO.
+      *
+       77  WS-SEARCH-IDX                   PIC 9(03)   VALUE ZERO.
+       77  WS-ROW-FOUND-SWITCH              PIC X(01)   VALUE "N".
+           88  WS-ROW-WAS-FOUND                          VALUE "Y".
+       77  WS-TABLE-FULL-SWITCH             PIC X(01)   VALUE "N".
+           88  WS-TABLE-IS-FULL                          VALUE "Y".
+      *
+      * CHAVE DE BUSCA/INCLUSAO PASSADA A 4000-FIND-OR-ADD-ANNUAL-ROW
+      * PELO PARAGRAFO CHAMADOR (PERFORM NAO ACEITA USING EM COBOL).
+       77  WS-KEY-STATE                     PIC X(02).
+      *
+       77  WS-GRAND-SALES-TOTAL             PIC 9(11)V99 VALUE ZERO.
+       77  WS-GRAND-TAX-TOTAL                PIC 9(11)V99 VALUE ZERO.
+       77  WS-EDIT-SALES-TOTAL               PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+       77  WS-EDIT-TAX-TOTAL                 PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PRINT-ANNUAL-LIABILITY-REPORT.
+           PERFORM 0500-ACCEPT-REPORT-YEAR.
+           PERFORM 1000-LOAD-TAX-LOG-TOTALS.
+           PERFORM 2000-LOAD-TAX-HISTORY-TOTALS.
+           PERFORM 3000-PRINT-ANNUAL-REPORT.
+           STOP RUN.
+      *
+       0500-ACCEPT-REPORT-YEAR.
+           DISPLAY "ENTER THE CALENDAR YEAR TO REPORT ON (CCYY): ".
+           ACCEPT WS-REPORT-YEAR.
+      *
+      ******************************************************************
+      * 1000-LOAD-TAX-LOG-TOTALS
+      * Accumulates every SALES-TAX-LOG-FILE record whose business
+      * date falls in WS-REPORT-YEAR into ANNUAL-TABLE by jurisdiction.
+      ******************************************************************
+       1000-LOAD-TAX-LOG-TOTALS.
+           OPEN INPUT SALES-TAX-LOG-FILE.
+           IF WS-TAXLOG-STATUS = "00"
+               PERFORM 1010-READ-TAX-LOG-RECORD
+               PERFORM 1020-ACCUMULATE-TAX-LOG-ROW
+                   UNTIL WS-TAXLOG-EOF
+               CLOSE SALES-TAX-LOG-FILE
+           ELSE
+               DISPLAY "SALES-TAX-LOG-FILE NOT AVAILABLE - STATUS "
+                   WS-TAXLOG-STATUS "."
+           END-IF.
+      *
+       1010-READ-TAX-LOG-RECORD.
+           READ SALES-TAX-LOG-FILE
+               AT END MOVE "Y" TO WS-TAXLOG-EOF-SWITCH
+           END-READ.
+      *
+       1020-ACCUMULATE-TAX-LOG-ROW.
+           MOVE LOG-BUSINESS-DATE (1:4) TO WS-RECORD-YEAR.
+           IF WS-RECORD-YEAR = WS-REPORT-YEAR
+               MOVE LOG-STATE-CODE TO WS-KEY-STATE
+               PERFORM 4000-FIND-OR-ADD-ANNUAL-ROW
+               ADD LOG-SALES-AMOUNT TO ANL-SALES-TOTAL (WS-SEARCH-IDX)
+               ADD LOG-SALES-TAX TO ANL-TAX-TOTAL (WS-SEARCH-IDX)
+           END-IF.
+           PERFORM 1010-READ-TAX-LOG-RECORD.
+      *
+      ******************************************************************
+      * 2000-LOAD-TAX-HISTORY-TOTALS
+      * Same accumulation against SALES-TAX-HISTORY-FILE, so a report
+      * year that has already been archived by TAXARCHV still totals
+      * correctly.
+      ******************************************************************
+       2000-LOAD-TAX-HISTORY-TOTALS.
+           OPEN INPUT SALES-TAX-HISTORY-FILE.
+           IF WS-TAXHIST-STATUS = "00"
+               PERFORM 2010-READ-TAX-HISTORY-RECORD
+               PERFORM 2020-ACCUMULATE-TAX-HISTORY-ROW
+                   UNTIL WS-TAXHIST-EOF
+               CLOSE SALES-TAX-HISTORY-FILE
+           ELSE
+               DISPLAY "SALES-TAX-HISTORY-FILE NOT AVAILABLE - STATUS "
+                   WS-TAXHIST-STATUS "."
+           END-IF.
+      *
+       2010-READ-TAX-HISTORY-RECORD.
+           READ SALES-TAX-HISTORY-FILE
+               AT END MOVE "Y" TO WS-TAXHIST-EOF-SWITCH
+           END-READ.
+      *
+       2020-ACCUMULATE-TAX-HISTORY-ROW.
+           MOVE HST-BUSINESS-DATE (1:4) TO WS-RECORD-YEAR.
+           IF WS-RECORD-YEAR = WS-REPORT-YEAR
+               MOVE HST-STATE-CODE TO WS-KEY-STATE
+               PERFORM 4000-FIND-OR-ADD-ANNUAL-ROW
+               ADD HST-SALES-AMOUNT TO ANL-SALES-TOTAL (WS-SEARCH-IDX)
+               ADD HST-SALES-TAX TO ANL-TAX-TOTAL (WS-SEARCH-IDX)
+           END-IF.
+           PERFORM 2010-READ-TAX-HISTORY-RECORD.
+      *
+      ******************************************************************
+      * 4000-FIND-OR-ADD-ANNUAL-ROW
+      * Looks up the ANNUAL-TABLE row for the given jurisdiction,
+      * adding a new zero-totals row when one does not already exist.
+      * Leaves the found/added row's subscript in WS-SEARCH-IDX for
+      * the caller to post its amounts into. If the table is already
+      * full, the new jurisdiction is folded into the last row instead
+      * of subscripting past ANNUAL-TABLE-ROW's OCCURS limit - a
+      * one-time warning is issued so the shortfall gets noticed.
+      ******************************************************************
+       4000-FIND-OR-ADD-ANNUAL-ROW.
+           MOVE "N" TO WS-ROW-FOUND-SWITCH.
+           MOVE 1 TO WS-SEARCH-IDX.
+           PERFORM 4010-CHECK-ONE-ANNUAL-ROW
+               UNTIL WS-SEARCH-IDX > ANNUAL-TABLE-COUNT
+                   OR WS-ROW-WAS-FOUND.
+           IF NOT WS-ROW-WAS-FOUND
+               IF ANNUAL-TABLE-COUNT < 50
+                   ADD 1 TO ANNUAL-TABLE-COUNT
+                   MOVE ANNUAL-TABLE-COUNT TO WS-SEARCH-IDX
+                   MOVE WS-KEY-STATE TO ANL-STATE-CODE (WS-SEARCH-IDX)
+                   MOVE ZERO TO ANL-SALES-TOTAL (WS-SEARCH-IDX)
+                   MOVE ZERO TO ANL-TAX-TOTAL (WS-SEARCH-IDX)
+               ELSE
+                   IF NOT WS-TABLE-IS-FULL
+                       DISPLAY "ANNUAL-TABLE FULL AT 50 ROWS - "
+                           "REMAINING JURISDICTIONS ARE BEING "
+                           "FOLDED INTO THE LAST ROW."
+                       MOVE "Y" TO WS-TABLE-FULL-SWITCH
+                   END-IF
+                   MOVE ANNUAL-TABLE-COUNT TO WS-SEARCH-IDX
+               END-IF
+           END-IF.
+      *
+       4010-CHECK-ONE-ANNUAL-ROW.
+           IF ANL-STATE-CODE (WS-SEARCH-IDX) = WS-KEY-STATE
+               MOVE "Y" TO WS-ROW-FOUND-SWITCH
+           ELSE
+               ADD 1 TO WS-SEARCH-IDX
+           END-IF.
+      *
+      ******************************************************************
+      * 3000-PRINT-ANNUAL-REPORT
+      * Walks the completed ANNUAL-TABLE, one line per jurisdiction,
+      * in the sales/tax-liability layout the annual filing needs, then
+      * a grand total across every jurisdiction.
+      ******************************************************************
+       3000-PRINT-ANNUAL-REPORT.
+           DISPLAY "====================================".
+           DISPLAY "ANNUAL SALES TAX LIABILITY REPORT - " WS-REPORT-YEAR.
+           DISPLAY "====================================".
+           DISPLAY "JURISDICTION   TOTAL SALES        TOTAL TAX DUE".
+           MOVE ZERO TO WS-GRAND-SALES-TOTAL.
+           MOVE ZERO TO WS-GRAND-TAX-TOTAL.
+           PERFORM 3010-PRINT-ONE-ANNUAL-ROW
+               VARYING WS-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-SEARCH-IDX > ANNUAL-TABLE-COUNT.
+           MOVE WS-GRAND-SALES-TOTAL TO WS-EDIT-SALES-TOTAL.
+           MOVE WS-GRAND-TAX-TOTAL TO WS-EDIT-TAX-TOTAL.
+           DISPLAY "====================================".
+           DISPLAY "GRAND TOTAL    " WS-EDIT-SALES-TOTAL "   "
+               WS-EDIT-TAX-TOTAL.
+      *
+       3010-PRINT-ONE-ANNUAL-ROW.
+           MOVE ANL-SALES-TOTAL (WS-SEARCH-IDX) TO WS-EDIT-SALES-TOTAL.
+           MOVE ANL-TAX-TOTAL (WS-SEARCH-IDX) TO WS-EDIT-TAX-TOTAL.
+           DISPLAY "    " ANL-STATE-CODE (WS-SEARCH-IDX) "       "
+               WS-EDIT-SALES-TOTAL "   " WS-EDIT-TAX-TOTAL.
+           ADD ANL-SALES-TOTAL (WS-SEARCH-IDX) TO WS-GRAND-SALES-TOTAL.
+           ADD ANL-TAX-TOTAL (WS-SEARCH-IDX) TO WS-GRAND-TAX-TOTAL.
+       END PROGRAM TAXANNL.
